@@ -7,12 +7,16 @@
        input-output section.
        file-control.
        copy "C:\CursoCobol\Copylib\Select-Vendedores.txt".
+       copy "C:\CursoCobol\Copylib\Select-Clientes.cpy".
        data division.
        copy "C:\CursoCobol\Copylib\FD-Vendedores.txt".
-       
+       copy "C:\CursoCobol\Copylib\FD-Clientes.cpy".
+
        working-storage section.
        01 estado-vendedores    pic x(02) value spaces.
+       01 estado-clientes      pic x(02) value spaces.
        01 resposta             pic x(01) value spaces.
+       01 ws-clientes-dependentes pic 9(05) value zeros.
        
        01 ws-data.
           03 ws-ano            pic 9(02).
@@ -34,7 +38,7 @@
           03 line 08 column 25 pic x(20) using nome-vendedores.
        01 tela-confirmacao.
           03 line 23 column 01 blank line.
-          03 line 23 column 15 "Confirma Exclusao? Sim ou Nao?".
+          03 line 23 column 15 "Confirma Inativacao? Sim ou Nao?".
           03 tela-conf         pic x using resposta auto.
 
        procedure division.
@@ -44,7 +48,15 @@
                display "Arquivo Vendedores Com Problema Estado " at 2301
                    estado-vendedores
                accept resposta at 2380
-               stop run
+               goback
+           end-if
+
+           open input clientes
+           if estado-clientes not = "00"
+               display "Arquivo Clientes Com Problema Estado " at 2301
+                   estado-clientes
+               accept resposta at 2380
+               goback
            end-if.
        mostra-tela.
            move zeros to codigo-vendedores
@@ -65,18 +77,57 @@
            
            accept tela-codigo
            if codigo-vendedores = zeros
-               close vendedores
+               close vendedores clientes
                goback
            end-if
-           
-           read vendedores invalid key
+
+           read vendedores with lock invalid key
                display "Este Codigo Nao Existe ... Enter" at 2301
                accept resposta at 2380
                go mostra-tela
            end-read
-           
+
+           if vendedor-inativo
+               unlock vendedores
+               display "Vendedor Ja Esta Inativo ... Enter" at 2301
+               accept resposta at 2380
+               go mostra-tela
+           end-if
+
            display tela-dados.
-           
+
+       verifica-dependentes.
+           move zeros to ws-clientes-dependentes
+           move codigo-vendedores to vendedor-clientes
+           start clientes key is equal to vendedor-clientes
+               invalid key
+                   continue
+           end-start
+
+           if estado-clientes = "00"
+               perform conta-dependentes
+                   until estado-clientes not = "00"
+                      or vendedor-clientes not = codigo-vendedores
+           end-if
+
+           if ws-clientes-dependentes > zeros
+               display "Vendedor Possui " ws-clientes-dependentes
+                       " Clientes Vinculados. Sera Apenas Inativado."
+                                              at 2301
+               accept resposta at 2380
+           end-if
+
+           go confirma-exclusao.
+       conta-dependentes.
+           read clientes next at end
+               move "10" to estado-clientes
+               exit paragraph
+           end-read
+
+           if vendedor-clientes = codigo-vendedores
+               add 1 to ws-clientes-dependentes
+           end-if.
+
        confirma-exclusao.
            display tela-confirmacao
            accept tela-conf
@@ -84,16 +135,20 @@
                next sentence
            else
            if resposta = "N" or "n"
+               unlock vendedores
                go mostra-tela
            else
                go confirma-exclusao.
-           delete vendedores invalid key
+           move "I" to situacao-vendedores
+           rewrite registro-vendedores invalid key
                display "ReGravacao com Problema, Estado " at 2301
                            estado-vendedores
                accept resposta at 2380
-               stop run
-           end-delete
-           
+               goback
+           end-rewrite
+
+           unlock vendedores
+
            go mostra-tela.
 
        end program Vendedor-Exclusao.
\ No newline at end of file
