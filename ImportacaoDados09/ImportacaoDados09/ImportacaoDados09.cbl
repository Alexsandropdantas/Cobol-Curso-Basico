@@ -6,67 +6,210 @@
        special-names. decimal-point is comma.
        input-output section.
        file-control.
-       copy "C\CursoCobol\Copylib\Select-Paises.txt".
-           selec importacao assign to ws-local
+       copy "C:\CursoCobol\Copylib\Select-Paises.txt".
+       copy "C:\CursoCobol\Copylib\Select-LogErros.txt".
+           select importacao assign to ws-local
                file status is estado-importacao
                organization is line sequential.
+           select relatorio assign to ws-local-relatorio
+               organization is line sequential.
        data division.
        copy "C:\CursoCobol\Copylib\FD-Paises.txt".
-       fd importacao label redord omitted.
+       copy "C:\CursoCobol\Copylib\FD-LogErros.txt".
+       fd importacao label record omitted.
        01 linha-importacao         pic x(132).
        01 filler redefines linha-importacao.
           03 codigo-importacao     pic 9(004).
           03 filler                pic x(001).
           03 nome-importacao       pic x(050).
-          03 filler                pic x(077).        
+          03 filler                pic x(077).
+       fd relatorio label record omitted
+               linage is 63 lines
+               with footing at 63 lines
+               at top 0 lines at bottom 3.
+       01 linha-relatorio          pic x(132).
        working-storage section.
        01 estado-paises            pic x(02) value spaces.
        01 estado-importacao        pic x(02) value spaces.
+       01 estado-log-erros         pic x(02) value spaces.
        01 resposta                 pic x(01) value spaces.
        01 lidos                    pic 9(04) value zeros.
+       01 invalidos                pic 9(04) value zeros.
+       01 duplicados               pic 9(04) value zeros.
+       01 importados               pic 9(04) value zeros.
+       01 ws-formato-importacao    pic 9(01) value 1.
+           88 formato-fixo         value 1.
+           88 formato-delimitado   value 2.
+       01 ws-codigo-delim          pic 9(04) value zeros.
+       01 ws-nome-delim            pic x(50) value spaces.
        01 ws-local                 pic x(50) value
                "C:\CursoCobol\Importacao\Paises.txt".
+       01 ws-local-relatorio       pic x(50) value
+               "C:\CursoCobol\Relatorios\Spool-Paises.txt".
+       01 ws-data.
+          03 ws-ano                pic 9(02).
+          03 ws-mes                pic 9(02).
+          03 ws-dia                pic 9(02).
+
+      * Area de Relatorio ---------------------------------------- *
+       01 linha-00.
+         03 filler                pic x(40) value "Relatorio Paises".
+         03 filler                pic x(14) value "Data Emissao:".
+         03 00-dia                pic 99/.
+         03 00-mes                pic 99/.
+         03 00-ano                pic 99/.
+       01 linha-01.
+         03 filler                pic x(07) value spaces.
+         03 filler                pic x(10) value "CODIGO".
+         03 filler                pic x(50) value "PAIS".
+       01 linha-02.
+         03 filler                pic x(05) value spaces.
+         03 12-codigo             pic zzz9bb.
+         03 12-nome               pic x(50).
 
-       procedure division.
+       linkage section.
+       01 modo-batch               pic x(01) value spaces.
+           88 batch-ativo          value "S".
+       01 resultado-execucao       pic x(02) value "00".
+       procedure division using modo-batch resultado-execucao.
        teste-arquivo-txt.
            open input importacao
            if estado-importacao not = "00"
                display "Arquivo TXT Com Problema Estado " at 2301
                        estado-importacao
-               accept resposta at 2380
-               stop run
+               if not batch-ativo
+                   accept resposta at 2380
+               end-if
+               move "90" to resultado-execucao
+               goback
            end-if.
-           
+
+       pergunta-formato.
+           if not batch-ativo
+               display "Formato do Arquivo: 1-Colunas Fixas" at 2201
+               display "                     2-Delimitado (, ou |)"
+                                              at 2202
+               accept ws-formato-importacao at 2240
+               if not formato-fixo and not formato-delimitado
+                   go pergunta-formato
+               end-if
+           end-if.
+
        testa-arquivo-paises.
-           open output paises
+           open i-o paises
+           if estado-paises = "35" or "05"
+               close paises
+               open output paises
+               close paises
+               open i-o paises
+           end-if
            if estado-paises not = "00"
+               move "Importacao-Dados"      to log-programa
+               move "testa-arquivo-paises"  to log-paragrafo
+               move "Paises"                to log-arquivo
+               move estado-paises            to log-estado
+               perform grava-log-erro
+
                display "Arquivo Paises Com Problema Estado " at 2301
                    estado-paises
-               accept resposta at 2380
-               stop run
+               if not batch-ativo
+                   accept resposta at 2380
+               end-if
+               move "91" to resultado-execucao
+               goback
            end-if
-           
-           move zeros to lidos.
-           
+
+           move zeros to lidos invalidos duplicados importados.
+
        lerarquivo-txt.
            read importacao next at end
                go importacao-fim
            end-read
-           
+
+           add 1 to lidos
+
+           if formato-delimitado
+               move zeros  to ws-codigo-delim
+               move spaces to ws-nome-delim
+               unstring linha-importacao delimited by "," or "|"
+                   into ws-codigo-delim ws-nome-delim
+               end-unstring
+               move ws-codigo-delim to codigo-importacao
+               move ws-nome-delim   to nome-importacao
+           end-if
+
+           if nome-importacao = spaces or codigo-importacao not numeric
+               add 1 to invalidos
+               go lerarquivo-txt
+           end-if
+
            move codigo-importacao to codigo-paises
            move nome-importacao   to nome-paises
-           
-           write registro-paises
-           
-           add 1 to lidos
-           
+
+           write registro-paises invalid key
+               add 1 to duplicados
+               go lerarquivo-txt
+           end-write
+
+           add 1 to importados
+
            go lerarquivo-txt.
-           
+
        importacao-fim.
            close paises importacao
-           
-           display "Registros Lios e Importados: " at 2310 lidos
-           accept resposta at 2379
 
+           display "Registros Lidos.......: " at 2310 lidos
+           display "Importados com Sucesso: " at 2311 importados
+           display "Invalidos..............: " at 2312 invalidos
+           display "Duplicados..............: " at 2313 duplicados
+           if not batch-ativo
+               accept resposta at 2379
+           end-if
+
+           perform gera-relatorio thru gera-relatorio-exit
+
+           goback.
+       gera-relatorio section.
+           open input paises
+           if estado-paises not = "00"
+               display "Arquivo Paises Com Problema Estado " at 2301
+                   estado-paises
+               if not batch-ativo
+                   accept resposta at 2380
+               end-if
+               move "92" to resultado-execucao
+               exit section
+           end-if
+
+           open output relatorio
+
+           accept ws-data from date
+           move ws-dia to 00-dia
+           move ws-mes to 00-mes
+           move ws-ano to 00-ano
+
+           move spaces to linha-relatorio
+           write linha-relatorio.
+       gera-relatorio-cabecalho.
+           write linha-relatorio from linha-00
+           write linha-relatorio from linha-01.
+       gera-relatorio-le.
+           read paises next at end
+               go gera-relatorio-fim
+           end-read
+
+           move codigo-paises to 12-codigo
+           move nome-paises   to 12-nome
+
+           write linha-relatorio from linha-02 at eop
+               perform gera-relatorio-cabecalho
+           end-write
+           go gera-relatorio-le.
+       gera-relatorio-fim.
+           close paises relatorio.
+       gera-relatorio-exit.
+           exit.
+
+       copy "C:\CursoCobol\Copylib\GravaLogErro.cpy".
        end program Importacao-Dados.
        
