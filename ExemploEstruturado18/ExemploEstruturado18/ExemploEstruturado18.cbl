@@ -4,10 +4,27 @@
 
        environment division.
        configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       select exemplo assign to disk
+           organization is indexed
+           access mode is dynamic
+           file status is estado-exemplo
+           record key is codigo-exemplo.
+       copy "C:\CursoCobol\Copylib\Select-LogErros.txt".
 
        data division.
+       fd exemplo label record is standard
+           value of file-id "C:\CursoCobol\Exemplo18\Exemplo.Arq".
+       01 registro-exemplo.
+           02 codigo-exemplo  pic 9(03).
+           02 nome-exemplo    pic x(30).
+       copy "C:\CursoCobol\Copylib\FD-LogErros.txt".
+
        working-storage section.
-       01 deuerro         pic x(03) value spaces.
+       01 estado-exemplo  pic x(02) value spaces.
+       01 estado-log-erros pic x(02) value spaces.
        01 encerrar        pic x(03) value spaces.
        01 opcao           pic 9(02) value zeros.
        01 resposta        pic x(01) value spaces.
@@ -23,22 +40,24 @@
        procedure division.
        Principal.
            perform abrir-arquivos
-           if deuerro = "SIM"
-              continue
-           else
-              display tela-principal
-              move spaces to encerrar
-              perform pedir-opcoes until encerrar = "SIM"
-           end-if
+
+           display tela-principal
+           move spaces to encerrar
+           perform pedir-opcoes until encerrar = "SIM"
 
            perform fechar-arquivos
            goback.
-       abrir-arquivos.
-      *    Aqui abrimos os arquivos necessarios
-      *    Se der erro
-      *       move "SIM" to deuerro
+       copy "C:\CursoCobol\Copylib\AbreArquivoIO.cpy"
+           replacing SECAO-ABERTURA    by abrir-arquivos
+                     ARQUIVO           by exemplo
+                     ARQUIVO-ESTADO    by estado-exemplo
+                     "LOG-PROGRAMA-TXT"  by "ExemploEstruturado"
+                     "LOG-PARAGRAFO-TXT" by "abrir-arquivos"
+                     "LOG-ARQUIVO-TXT"   by "Exemplo"
+                     "LOG-MENSAGEM-TXT"  by
+                         "Arquivo Exemplo Com Problema Estado".
        fechar-arquivos.
-      *    Aqui fechamos os arquivos utilizados
+           close exemplo.
        pedir-opcoes.
            move spaces to encerrar
            move zeros  to opcao
@@ -60,4 +79,7 @@
       *    Aqui monta-se a rotina de consultar
            display "Aqui e a consulta" at 2355
            accept resposta at 2379.
+
+       copy "C:\CursoCobol\Copylib\GravaLogErro.cpy".
+
        end program ExemploEstruturado.
\ No newline at end of file
