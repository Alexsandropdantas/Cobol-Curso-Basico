@@ -7,12 +7,15 @@
        input-output section.
        file-control.
        copy "C:\CursoCobol\Copylib\Select-Vendedores.txt".
+       copy "C:\CursoCobol\Copylib\Select-Processamento.txt".
            select relatorio assign to ws-local
                organization is line sequential.
            select arquivo-sort assign to disk.
-       
+           select arquivo-sort-vendas assign to disk.
+
        data division.
        copy "C:\CursoCobol\Copylib\FD-Vendedores.txt".
+       copy "C:\CursoCobol\Copylib\FD-Processamento.txt".
        fd relatorio label record omitted
                linage is 63 lines
                with footing at 63 lines
@@ -22,12 +25,20 @@
        01 registro-sort.
            03 codigo-sort      pic 9(03).
            03 nome-sort        pic x(40).
+       sd arquivo-sort-vendas.
+       01 registro-sort-vendas.
+           03 total-sort-vendas   pic 9(11)v99.
+           03 codigo-sort-vendas  pic 9(03).
+           03 nome-sort-vendas    pic x(40).
        working-storage section.
        01 estado-vendedores    pic x(02) value spaces.
+       01 estado-processamento pic x(02) value spaces.
        01 resposta             pic x(01) value spaces.
        77 ws-opc               pic 99    value zeros.
-       01 ws-local             pic x(50) value
-           "C:\CursoCobol\Relatorios\Spool-Vendedores.txt".
+       01 ws-teclafuncao       pic 9(04) value zeros.
+       01 ws-local             pic x(50) value spaces.
+       01 ws-local-base        pic x(50) value
+           "C:\CursoCobol\Relatorios\Spool-Vendedores".
        01 ws-data.
           03 ws-ano            pic 9(02).
           03 ws-mes            pic 9(02).
@@ -53,44 +64,103 @@
          03 filler             pic x(10) value spaces.
          03 12-codigo          pic zz9bb.
          03 12-nome            pic x(45).
+       01 linha-01-lideranca.
+         03 filler             pic x(07) value spaces.
+         03 filler             pic x(15) value "CODIGO".
+         03 filler             pic x(25) value "VENDEDOR".
+         03 filler             pic x(15) value "TOTAL VENDAS".
+       01 linha-02-lideranca.
+         03 filler             pic x(10) value spaces.
+         03 12l-codigo         pic zz9bb.
+         03 12l-nome           pic x(30).
+         03 12l-total          pic zz.zzz.zz9,99.
+       01 ws-csv-codigo        pic zzz.
+
+       linkage section.
+       01 modo-batch            pic x(01) value spaces.
+           88 batch-ativo       value "S".
+       01 resultado-execucao    pic x(02) value "00".
+
        screen section.
        01 tela-opcoes.
           03 line 01 column 01 blank screen.
           03 line 06 column 05 "01-Relatorio Vendedores Numerico".
           03 line 08 column 05 "02-Relatorio Vendedores Alfabetico".
-          03 line 10 column 05 "99-Sai do Programa".
+          03 line 09 column 05 "03-Relatorio Vendedores CSV".
+          03 line 10 column 05 "04-Relatorio Vendedores Lideranca".
+          03 line 11 column 05 "99-Sai do Programa".
           03 line 15 column 05 "Opcao: ".
           03                   pic 99 using ws-opc.
-       
-       procedure division.
+
+       procedure division using modo-batch resultado-execucao.
        testa-arquivo.
            open input vendedores
            if estado-vendedores not = "00"
                display "Arquivo Vendedores Com Problema Estado " at 2301
                    estado-vendedores
-               accept resposta at 2380
-               stop run
+               if not batch-ativo
+                   accept resposta at 2380
+               end-if
+               move "97" to resultado-execucao
+               goback
+           end-if
+
+           if batch-ativo
+               go relatorio-01
            end-if.
        mostra-opcao.
            display tela-opcoes
-           
+
            accept tela-opcoes
-           
+           accept ws-teclafuncao from escape key
+
+           if ws-teclafuncao = 1001
+               perform mostra-ajuda thru mostra-ajuda-exit
+               go mostra-opcao
+           end-if
+           if ws-teclafuncao = 1005
+               go mostra-opcao
+           end-if
+
            if ws-opc = 99
-               stop run
+               goback
            else
            if ws-opc = 01
                go relatorio-01
            else
            if ws-opc = 02
                go relatorio-02
+           else
+           if ws-opc = 03
+               go relatorio-03
+           else
+           if ws-opc = 04
+               go relatorio-04
            else
                go mostra-opcao.
+       mostra-ajuda.
+           display erase at 0101
+           display "Ajuda - Relatorio de Vendedores (F1)" at 0201
+           display "01-Relatorio Numerico  ordem do codigo"    at 0401
+           display "02-Relatorio Alfabetico ordem do nome"     at 0501
+           display "03-Relatorio CSV       para planilha"      at 0601
+           display "04-Lideranca           ordem das vendas"   at 0701
+           display "99-Sai do Programa"                        at 0801
+           display "F5 atualiza esta tela"                     at 0901
+           display "Enter Continua" at 2315
+           accept resposta at 2370.
+       mostra-ajuda-exit.
+           exit.
        relatorio-01.
            open input vendedores
-           
+
+           string function trim(ws-local-base) delimited by size
+                  "-Numerico.Txt"               delimited by size
+                  into ws-local
+           end-string
+
            open output relatorio
-           
+
            accept ws-data from date
            
            move ws-dia     to 00-dia
@@ -123,9 +193,42 @@
            move "Fim do Relatorio" to linha-relatorio
            write linha-relatorio
            close vendedores relatorio
+           if batch-ativo
+               goback
+           end-if
            display "Relatorio 01 Finalizado." at 2315
            accept resposta at 2370
            go mostra-opcao.
+       relatorio-03.
+           open input vendedores
+
+           string function trim(ws-local-base) delimited by size
+                  "-CSV.Txt"                    delimited by size
+                  into ws-local
+           end-string
+
+           open output relatorio.
+       relatorio-03-a.
+           read vendedores next at end
+               go relatorio-03-finaliza
+           end-read
+
+           move codigo-vendedores to ws-csv-codigo
+
+           move spaces to linha-relatorio
+           string ws-csv-codigo                    delimited by size
+                  ","                               delimited by size
+                  function trim(nome-vendedores)    delimited by size
+                  into linha-relatorio
+           end-string
+
+           write linha-relatorio
+           go relatorio-03-a.
+       relatorio-03-finaliza.
+           close vendedores relatorio
+           display "Relatorio 03 (CSV) Finalizado." at 2315
+           accept resposta at 2370
+           go mostra-opcao.
        relatorio-02.
        
            sort arquivo-sort on ascending key nome-sort
@@ -154,6 +257,11 @@
        relatorio-02-fim.
            close vendedores.
        relatorio-02-imprime.
+           string function trim(ws-local-base) delimited by size
+                  "-Alfabetico.Txt"             delimited by size
+                  into ws-local
+           end-string
+
            open output relatorio
            move spaces to linha-relatorio
            write linha-relatorio.
@@ -170,4 +278,74 @@
        relatorio-02-imprime-fim.
            close relatorio.
 
+       relatorio-04.
+
+           sort arquivo-sort-vendas on descending key total-sort-vendas
+               input procedure  is relatorio-04-le
+                              thru relatorio-04-fim
+               output procedure is relatorio-04-imprime
+                              thru relatorio-04-imprime-fim
+
+           display "Relatorio 04 Finalizado." at 2315
+           accept resposta at 2370
+
+           go mostra-opcao.
+       relatorio-04-le.
+           open input processamento vendedores.
+       relatorio-04-read.
+           read processamento next at end
+               go relatorio-04-fim
+           end-read
+
+           move vendedor-processamento to codigo-vendedores
+           read vendedores invalid key
+               move spaces to nome-vendedores
+           end-read
+
+           move total-vendas-processamento to total-sort-vendas
+           move codigo-vendedores          to codigo-sort-vendas
+           move nome-vendedores            to nome-sort-vendas
+
+           release registro-sort-vendas
+           go relatorio-04-read.
+       relatorio-04-fim.
+           close processamento vendedores.
+       relatorio-04-imprime.
+           string function trim(ws-local-base) delimited by size
+                  "-Lideranca.Txt"              delimited by size
+                  into ws-local
+           end-string
+
+           open output relatorio
+
+           accept ws-data from date
+
+           move ws-dia     to 00-dia
+           move ws-mes     to 00-mes
+           move ws-ano     to 00-ano
+
+           move spaces to linha-relatorio
+           write linha-relatorio
+           write linha-relatorio from linha-00
+           write linha-relatorio from linha-01-lideranca.
+       relatorio-04-imprime-le.
+           return arquivo-sort-vendas at end
+                  go relatorio-04-imprime-fim
+           end-return
+
+           move codigo-sort-vendas to 12l-codigo
+           move nome-sort-vendas   to 12l-nome
+           move total-sort-vendas  to 12l-total
+
+           write linha-relatorio from linha-02-lideranca at eop
+               perform relatorio-04-cabecalho
+           end-write
+
+           go relatorio-04-imprime-le.
+       relatorio-04-cabecalho.
+           write linha-relatorio from linha-00
+           write linha-relatorio from linha-01-lideranca.
+       relatorio-04-imprime-fim.
+           close relatorio.
+
        end program Vendedor-Relatorio.
\ No newline at end of file
