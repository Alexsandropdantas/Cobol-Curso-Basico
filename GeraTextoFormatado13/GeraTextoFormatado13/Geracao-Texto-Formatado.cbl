@@ -19,8 +19,12 @@
        01 estado-vendedores       pic x(02) value spaces.
        01 estado-clientes         pic x(02) value spaces.
        01 resposta                pic x(01) value spaces.
-       01 ws-local                pic x(50) value
-              "C:\CursoCobol\Exportacao\TXT-Dados.Txt".
+       01 ws-local                pic x(50) value spaces.
+       01 ws-local-fixo-base      pic x(50) value
+              "C:\CursoCobol\Exportacao\TXT-Dados".
+       01 ws-local-csv-base       pic x(50) value
+              "C:\CursoCobol\Exportacao\CSV-Dados".
+       01 ws-opc                  pic 99    value zeros.
        01 ws-data.
           03 ws-ano       pic 9(02).
           03 ws-mes       pic 9(02).
@@ -58,6 +62,16 @@
          03 e01-perpura   pic S9(03)v999.
          03 filler        pic x   value " ".
          03 e01-perform   pic ---9,999.
+
+       screen section.
+       01 tela-opcoes.
+          03 line 01 column 01 blank screen.
+          03 line 06 column 05 "01-Exportacao Largura Fixa".
+          03 line 07 column 05 "02-Exportacao CSV".
+          03 line 08 column 05 "99-Sai do Programa".
+          03 line 10 column 05 "Opcao: ".
+          03                   pic 99 using ws-opc.
+
        procedure division.
        testa-arquivo.
            display erase at 0101
@@ -79,9 +93,40 @@
               goback
            end-if.
 
+       mostra-opcao.
+           display tela-opcoes
+           accept tela-opcoes
+
+           if ws-opc = 99
+               close vendedores clientes
+               goback
+           else
+           if ws-opc = 01
+               accept ws-data from date
+               string function trim(ws-local-fixo-base)
+                          delimited by size
+                      "-" delimited by size
+                      ws-data delimited by size
+                      ".Txt" delimited by size
+                      into ws-local
+               end-string
+               go gera-fixo
+           else
+           if ws-opc = 02
+               accept ws-data from date
+               string function trim(ws-local-csv-base)
+                          delimited by size
+                      "-" delimited by size
+                      ws-data delimited by size
+                      ".Txt" delimited by size
+                      into ws-local
+               end-string
+               go gera-csv
+           else
+               go mostra-opcao.
+       gera-fixo.
            open output exportacao
 
-           accept ws-data    from date
            move ws-dia       to e01-dia
            move ws-mes       to e01-mes
            move ws-ano       to e01-ano
@@ -91,7 +136,7 @@
            move ws-minuto    to e01-minuto
            move ws-segundo   to e01-segundo
            move ws-milesimo  to e01-milesimo.
-       le-arquivo.
+       gera-fixo-le.
            read clientes next at end
                 go encerra-arquivo
            end-read
@@ -111,7 +156,40 @@
                                            e01-perform
 
            write linha-exportacao from exporta-01
-           go le-arquivo.
+           go gera-fixo-le.
+       gera-csv.
+           open output exportacao.
+       gera-csv-le.
+           read clientes next at end
+                go encerra-arquivo
+           end-read
+
+           move vendedor-clientes to codigo-vendedores
+           read vendedores invalid key
+                move spaces to nome-vendedores
+           end-read
+
+           move vendas-mensais-clientes to e01-venform
+           move percentual-clientes     to e01-perform
+
+           move spaces to linha-exportacao
+           string
+               function trim(codigo-clientes)        delimited by size
+               ";"                                    delimited by size
+               function trim(nome-clientes)           delimited by size
+               ";"                                    delimited by size
+               function trim(codigo-vendedores)       delimited by size
+               ";"                                    delimited by size
+               function trim(nome-vendedores)         delimited by size
+               ";"                                    delimited by size
+               function trim(e01-venform)             delimited by size
+               ";"                                    delimited by size
+               function trim(e01-perform)             delimited by size
+               into linha-exportacao
+           end-string
+
+           write linha-exportacao
+           go gera-csv-le.
        encerra-arquivo.
            close vendedores clientes exportacao
            display "Arquivo Gerado..." at 1001
