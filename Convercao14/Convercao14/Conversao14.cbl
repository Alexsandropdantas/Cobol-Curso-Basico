@@ -14,6 +14,9 @@
        01 estado-vendedores       pic x(02) value spaces.
        01 estado-novovendedores   pic x(02) value spaces.
        01 resposta                pic x(01) value spaces.
+       01 ws-email-base           pic x(40) value spaces.
+       01 ws-site-empresa         pic x(40) value
+           "www.empresa.com.br".
        procedure division.
        abre-arquivos.
            display erase at 0101
@@ -42,9 +45,24 @@
 
            move codigo-vendedores to codigo-novovendedores
            move nome-vendedores   to nome-novovendedores
-           move spaces            to regiao-novovendedores
-                                     email-novovendedores
-                                     site-novovendedores
+
+           display "Vendedor " at 0701 codigo-vendedores nome-vendedores
+           display "Informe a Regiao de Atuacao: " at 0801
+           accept regiao-novovendedores at 0832
+
+           move function trim(nome-vendedores) to ws-email-base
+           inspect ws-email-base(1:function length(function
+                       trim(nome-vendedores)))
+               replacing all spaces by "."
+
+           move spaces to email-novovendedores
+           string function lower-case(function trim(ws-email-base))
+                       delimited by size
+                   "@empresa.com.br"                delimited by size
+                   into email-novovendedores
+           end-string
+
+           move ws-site-empresa to site-novovendedores
 
            write registro-novovendedores invalid key
               display "Erro Salvar NovoVendedores = Estado "
