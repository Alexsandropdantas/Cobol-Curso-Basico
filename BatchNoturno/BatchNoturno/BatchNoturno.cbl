@@ -0,0 +1,56 @@
+       identification division.
+       program-id. Batch-Noturno.
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       copy "C:\CursoCobol\Copylib\Select-LogBatch.txt".
+
+       data division.
+       copy "C:\CursoCobol\Copylib\FD-LogBatch.txt".
+
+       working-storage section.
+       01 estado-log-batch     pic x(02) value spaces.
+       01 modo-batch           pic x(01) value "S".
+       01 resultado-execucao   pic x(02) value spaces.
+
+       procedure division.
+       processamento-noturno.
+           perform executa-importacao
+           perform executa-processamento
+           perform executa-relatorio
+           goback.
+
+       executa-importacao.
+           call "Importacao-Dados" using modo-batch resultado-execucao
+           end-call
+           cancel "Importacao-Dados"
+
+           move "Importacao-Dados"  to logbat-etapa
+           move resultado-execucao  to logbat-resultado
+           perform grava-log-batch.
+
+       executa-processamento.
+           call "Processamento-Dados"
+               using modo-batch resultado-execucao
+           end-call
+           cancel "Processamento-Dados"
+
+           move "Processamento-Dados" to logbat-etapa
+           move resultado-execucao    to logbat-resultado
+           perform grava-log-batch.
+
+       executa-relatorio.
+           call "Vendedor-Relatorio" using modo-batch resultado-execucao
+           end-call
+           cancel "Vendedor-Relatorio"
+
+           move "Vendedor-Relatorio" to logbat-etapa
+           move resultado-execucao   to logbat-resultado
+           perform grava-log-batch.
+
+       copy "C:\CursoCobol\Copylib\GravaLogBatch.cpy".
+
+       end program Batch-Noturno.
