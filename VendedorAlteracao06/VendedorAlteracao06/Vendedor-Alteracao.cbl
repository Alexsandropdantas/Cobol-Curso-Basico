@@ -7,76 +7,186 @@
        input-output section.
        file-control.
        copy "C:\CursoCobol\Copylib\Select-Vendedores.txt".
+       copy "C:\CursoCobol\Copylib\Select-Senha.txt".
        data division.
        copy "C:\CursoCobol\Copylib\FD-Vendedores.txt".
+       copy "C:\CursoCobol\Copylib\FD-Senha.txt".
 
        working-storage section.
        01 estado-vendedores     pic x(02) value spaces.
+       01 estado-senha          pic x(02) value spaces.
        01 resposta              pic x(01) value spaces.
        01 ws-senha              pic x(10) value spaces.
-       
-       
+       01 ws-tentativas         pic 9(01) value zeros.
+       01 ws-operador           pic x(08) value spaces.
+       01 ws-pesquisa-nome      pic x(40) value spaces.
+       01 ws-data-sistema       pic 9(08) value zeros.
+       01 ws-hora-sistema.
+           02 ws-hora-hh            pic 9(02).
+           02 ws-hora-mm            pic 9(02).
+           02 filler                 pic 9(04).
+       01 ws-senha-nova             pic x(10) value spaces.
+       01 ws-senha-confirma         pic x(10) value spaces.
+
+       linkage section.
+       01 lk-codigo-vendedores  pic 9(03) value zeros.
+
        screen section.
        01 tela-senha.
            05 line 10 column 15 " Senha para Acesso:"
                background-color 1 foreground-color 2.
            05 line 10 column 35 pic x(10) using ws-senha
                             secure.
+
+       01 tela-senha-nova.
+           05 line 10 column 15 " Nova Senha:"
+               background-color 1 foreground-color 2.
+           05 line 10 column 35 pic x(10) using ws-senha-nova
+                            secure.
+
+       01 tela-senha-confirma.
+           05 line 12 column 15 " Confirme a Nova Senha:"
+               background-color 1 foreground-color 2.
+           05 line 12 column 35 pic x(10) using ws-senha-confirma
+                            secure.
            01 tela-codigo.
                03 line 01 column 01 blank screen.
                03 line 06 column 05 "Codigo do Vendedor:" reverse-video.
                03 line 06 column 25 pic 999 using codigo-vendedores.
            01 tela-dados prompt.
                03 line 08 column 05 "Nome do Vendedor :".
-               03 line 08 column 25 pic x(20) using nome-vendedores.
-      *Mudei de proposito o x(20) do tamanho do nome-vendedores.
-      *     o correto do tamanho do nome-vendedores e x(40)
-       
+               03 line 08 column 25 pic x(40) using nome-vendedores.
+               03 line 09 column 05 "Data Admissao (AAAAMMDD):".
+               03 line 09 column 32 pic 9(08)
+                   using data-admissao-vendedores.
+               03 line 10 column 05 "Situacao (A=Ativo I=Inativo):".
+               03 line 10 column 36 pic x(01) using situacao-vendedores.
+               03 line 11 column 05 "Comissao (%):".
+               03 line 11 column 20 pic 99v99
+                   using comissao-vendedores.
+
        01 tela-confirmacao.
            03 line 23 column 01 blank line.
            03 line 23 column 15 "Confirme Alteracao? Sim ou Nao?".
            03 tela-conf     pic x using resposta auto.     
 
-       procedure division.
+       procedure division using lk-codigo-vendedores.
        pede-senha.
+           open input senha
+           if estado-senha = "35" or "05"
+               move "ok        " to registro-senha
+               open output senha
+               write registro-senha
+               close senha
+               open input senha
+           end-if
+
+           read senha at end
+               move spaces to senha-cadastrada
+           end-read
+           close senha
+
+           move zeros to ws-tentativas.
+
+       pede-operador.
+           display "Codigo do Operador: " at 0201
+           accept ws-operador at 0222
+           if ws-operador = spaces
+               go pede-operador
+           end-if.
+
+       pede-senha-tela.
            display erase at 0101
            display tela-senha
-           
+
            accept tela-senha
-           if ws-senha = "ok"
-               next sentence
-           else
-               goback.
+           if ws-senha not = senha-cadastrada
+               add 1 to ws-tentativas
+               display "Senha Invalida. Tentativa " at 2301
+               display ws-tentativas                at 2327
+               display " de 3."                     at 2328
+               accept resposta at 2380
+               if ws-tentativas >= 3
+                   goback
+               end-if
+               go pede-senha-tela
+           end-if.
+
+       pede-troca-senha.
+           display "Deseja Alterar a Senha de Acesso (S/N)? " at 2301
+           accept resposta at 2342
+           if resposta = "S" or "s"
+               perform altera-senha
+           end-if.
        testa-arquivo.
            open i-o vendedores
            if estado-vendedores not = "00"
                display "Arquivo Vendedores COm Problema Estado " at 2301
                    estado-vendedores
                accept resposta at 2380
-               stop run
+               goback
            end-if.
        mostra-tela.
            move zeros to codigo-vendedores
            move spaces to nome-vendedores
-           
-           display tela-codigo tela-dados
-           accept tela-codigo
+
+           if lk-codigo-vendedores not = zeros
+               move lk-codigo-vendedores to codigo-vendedores
+               move zeros                to lk-codigo-vendedores
+               display tela-codigo tela-dados
+           else
+               display "Buscar por Codigo ou Nome (C/N)? " at 0501
+               accept resposta at 0535
+               if resposta = "N" or "n"
+                   go busca-por-nome
+               end-if
+
+               display tela-codigo tela-dados
+               accept tela-codigo
+           end-if
+
            if codigo-vendedores = zeros
                close vendedores
                goback
            end-if
-           
-           read vendedores invalid key
+
+           read vendedores with lock invalid key
                display "Este Codigo Nao Existe ... Enter" at 2301
                    estado-vendedores
                accept resposta at 2380
                go mostra-tela
            end-read
-           
+
+           go mostra-tela-dados.
+
+       busca-por-nome.
+           move spaces to ws-pesquisa-nome
+           display "Nome do Vendedor: " at 0601
+           accept ws-pesquisa-nome at 0620
+           if ws-pesquisa-nome = spaces
+               go mostra-tela
+           end-if
+
+           move ws-pesquisa-nome to nome-vendedores
+           start vendedores key is = nome-vendedores invalid key
+               display "Nenhum Vendedor Encontrado ... Enter" at 2301
+               accept resposta at 2380
+               go mostra-tela
+           end-start
+
+           read vendedores next record with lock at end
+               display "Nenhum Vendedor Encontrado ... Enter" at 2301
+               accept resposta at 2380
+               go mostra-tela
+           end-read
+
+           display tela-codigo tela-dados.
+
+       mostra-tela-dados.
            display tela-dados
-           
+
            accept tela-dados.
-           
+
        confirma-alteracao.
            display tela-confirmacao
            accept tela-conf
@@ -84,17 +194,57 @@
                next sentence
            else
            if resposta = "N" or "n"
+               unlock vendedores
                go mostra-tela
            else
                go confirma-alteracao.
-               
+
+           move ws-operador          to operador-vendedores
+           accept ws-data-sistema from date yyyymmdd
+           move ws-data-sistema      to data-alteracao-vendedores
+           accept ws-hora-sistema from time
+           move ws-hora-hh           to hora-alt-hh-vendedores
+           move ws-hora-mm           to hora-alt-mm-vendedores
+
            rewrite registro-vendedores invalid key
                display "ReGravacao com Problema, Estado " at 2301
                    estado-vendedores
                accept resposta at 2380
-               stop run
+               goback
            end-rewrite
-           
+
+           unlock vendedores
+
            go mostra-tela.
 
+       altera-senha.
+           move spaces to ws-senha-nova ws-senha-confirma
+
+           display erase at 0101
+           display tela-senha-nova
+           accept tela-senha-nova
+
+           if ws-senha-nova = spaces
+               display "Senha Nao Pode Ser Vazia. Enter" at 2301
+               accept resposta at 2380
+               go altera-senha
+           end-if
+
+           display tela-senha-confirma
+           accept tela-senha-confirma
+
+           if ws-senha-confirma not = ws-senha-nova
+               display "Confirmacao Nao Confere. Enter" at 2301
+               accept resposta at 2380
+               go altera-senha
+           end-if
+
+           open output senha
+           move ws-senha-nova to registro-senha
+           write registro-senha
+           close senha
+
+           display "Senha Alterada com Sucesso. Enter" at 2301
+           accept resposta at 2380.
+
        end program Vendedor-Alteracao.
\ No newline at end of file
