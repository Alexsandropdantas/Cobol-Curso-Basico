@@ -0,0 +1,14 @@
+       grava-log-batch section.
+           open extend log-batch
+           if estado-log-batch = "35" or "05"
+               open output log-batch
+               close log-batch
+               open extend log-batch
+           end-if
+
+           accept logbat-data from date yyyymmdd
+           accept logbat-hora from time
+
+           write registro-log-batch
+
+           close log-batch.
