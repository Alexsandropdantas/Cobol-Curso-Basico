@@ -23,4 +23,11 @@
             03 centenas                 pic 9(03).
             03 decimais                 pic 9(02).
        02 percentual-clientes           pic s9(03)v999.
-                               
+          02 operador-clientes          pic x(08) value spaces.
+          02 data-alteracao-clientes    pic 9(08) value zeros.
+          02 hora-alteracao-clientes.
+             03 hora-alt-hh-clientes    pic 9(02) value zeros.
+             03 hora-alt-mm-clientes    pic 9(02) value zeros.
+          02 vendas-historico-clientes.
+             03 vendas-mes-clientes     pic 9(09)v99 occurs 12 times.
+          02 codigo-pais-clientes       pic 9(04) value zeros.
