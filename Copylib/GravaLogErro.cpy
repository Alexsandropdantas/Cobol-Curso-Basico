@@ -0,0 +1,14 @@
+       grava-log-erro section.
+           open extend log-erros
+           if estado-log-erros = "35" or "05"
+               open output log-erros
+               close log-erros
+               open extend log-erros
+           end-if
+
+           accept log-data from date yyyymmdd
+           accept log-hora from time
+
+           write registro-log-erros
+
+           close log-erros.
