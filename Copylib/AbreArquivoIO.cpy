@@ -0,0 +1,21 @@
+       SECAO-ABERTURA section.
+           open i-o ARQUIVO
+           if ARQUIVO-ESTADO not = "00"
+           if ARQUIVO-ESTADO = "35" or "05"
+               close ARQUIVO
+               open output ARQUIVO
+               close ARQUIVO
+               go SECAO-ABERTURA
+           else
+               move "LOG-PROGRAMA-TXT"   to log-programa
+               move "LOG-PARAGRAFO-TXT"  to log-paragrafo
+               move "LOG-ARQUIVO-TXT"    to log-arquivo
+               move ARQUIVO-ESTADO       to log-estado
+               perform grava-log-erro
+
+               display "LOG-MENSAGEM-TXT" at 2301
+                              ARQUIVO-ESTADO
+               accept resposta at 2380
+               goback
+           end-if
+           end-if.
