@@ -0,0 +1,25 @@
+       grava-hist-calculos section.
+           open extend hist-calculos
+           if estado-hist-calculos = "35" or "05"
+               open output hist-calculos
+               close hist-calculos
+               open extend hist-calculos
+           end-if
+
+           accept hist-data from date yyyymmdd
+           accept hist-hora from time
+
+           move valor-1        to hist-valor-1
+           move valor-2        to hist-valor-2
+           move opcoes         to hist-operacao
+           move crounded       to hist-rounded
+
+           if crounded = 2
+               move calculorounded to hist-resultado
+           else
+               move calculocompute to hist-resultado
+           end-if
+
+           write registro-hist-calculos
+
+           close hist-calculos.
