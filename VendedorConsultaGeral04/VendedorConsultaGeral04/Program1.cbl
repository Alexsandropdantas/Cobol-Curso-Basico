@@ -16,7 +16,15 @@
        01 resposta                pic x(01) value spaces.
        77 codigo-inicial          pic 9(04) value zeros.
        01 linha                   pic 99    value zeros.
-       
+       01 qtd-tela                pic 99    value zeros.
+       01 topo-codigo             pic 9(03) value zeros.
+       01 ws-topo-anterior        pic 9(03) value zeros.
+       01 tabela-tela.
+           03 tabela-item occurs 17 times.
+               05 tab-codigo      pic 9(03).
+               05 tab-nome        pic x(40).
+       01 ws-codigo-editar        pic 9(03) value zeros.
+
        procedure division.
        testa-arquivo.
            open input vendedores
@@ -24,9 +32,9 @@
                display "Arquivo Vendedores Com Problema Estado" at 2301
                    estado-vendedores
                accept resposta at 2380
-               stop run
+               goback
            end-if.
-           
+
        mostra-tela.
            display erase at 0101
            display "Codigo Inicial vendedor: " at 0301
@@ -37,7 +45,6 @@
            accept codigo-inicial at 0326 with reverse-video
            if codigo-inicial = zeros
                close vendedores
-               stop run
                goback
            end-if
            
@@ -54,40 +61,143 @@
            display erase at 0401
            display "Codigo Vendedor" at 0410
            display "Nome Vendedor" at 0440
-           
+
            move 05 to linha
-       
+           move zeros to qtd-tela.
+
        le-arquivo-ate-o-fim.
            read vendedores next at end
                go finaliza-consulta
            end-read
-           
+
+           if qtd-tela = zeros
+               move codigo-vendedores to topo-codigo
+           end-if
+
            add 1 to linha
-           
+           add 1 to qtd-tela
+
            display codigo-vendedores at line linha column 15
            display nome-vendedores at line linha column 40
-           
-           if linha > 22
-               go pede-se-continua-proxima-tela
+
+           if linha < 22
+               go le-arquivo-ate-o-fim
            end-if
-           
+
            go pede-se-continua-proxima-tela.
-           
-           pede-se-continuidade-proxima-tela.
-               display "Continua para a proxima tela?" at 2310
+
+           pede-se-continua-proxima-tela.
+               display
+                  "Proxima tela? S/N, P=Anterior, E=Editar" at 2310
                accept resposta at 2350
-               
+
                if resposta ="S" or "s"
                    go monta-tela-consulta
                else
                if resposta = "N" or "n"
                    go mostra-tela
+               else
+               if resposta = "P" or "p"
+                   go volta-tela-anterior
+               else
+               if resposta = "E" or "e"
+                   go edita-vendedor
                else
                    go pede-se-continua-proxima-tela.
-            
-            finaliza-consulta.
+
+           edita-vendedor.
+               move zeros to ws-codigo-editar
+               display "Codigo Vendedor a Editar: " at 2310
+               accept ws-codigo-editar at 2338
+               if ws-codigo-editar = zeros
+                   go pede-se-continua-proxima-tela
+               end-if
+
+               close vendedores
+
+               call "Vendedor-Alteracao" using ws-codigo-editar
+               end-call
+               cancel "Vendedor-Alteracao"
+
+               open input vendedores
+               if estado-vendedores not = "00"
+                   display "Arquivo Vendedores Com Problema Estado"
+                                           at 2301 estado-vendedores
+                   accept resposta at 2380
+                   goback
+               end-if
+
+               go mostra-tela.
+
+           volta-tela-anterior.
+               move topo-codigo to codigo-vendedores
+               move topo-codigo to ws-topo-anterior
+
+               start vendedores key is = chave-vendedores invalid key
+                   display "Inicio do Arquivo, Nao ha Tela Anterior."
+                                       at 2310
+                   accept resposta at 2350
+                   go pede-se-continua-proxima-tela
+               end-start
+
+               read vendedores
+
+               move zeros to qtd-tela.
+
+           volta-le-anterior.
+               if qtd-tela = 17
+                   go volta-mostra-tela
+               end-if
+
+               read vendedores previous at end
+                   go volta-mostra-tela
+               end-read
+
+               add 1 to qtd-tela
+               move codigo-vendedores to tab-codigo(qtd-tela)
+               move nome-vendedores   to tab-nome(qtd-tela)
+               go volta-le-anterior.
+
+           volta-mostra-tela.
+               if qtd-tela = zeros
+                   display "Inicio do Arquivo, Nao ha Tela Anterior."
+                                       at 2310
+                   accept resposta at 2350
+                   go pede-se-continua-proxima-tela
+               end-if
+
+               display erase at 0401
+               display "Codigo Vendedor" at 0410
+               display "Nome Vendedor" at 0440
+
+               move topo-codigo to codigo-vendedores
+
+               move tab-codigo(qtd-tela) to topo-codigo
+               move 05 to linha.
+
+           volta-mostra-linha.
+               add 1 to linha
+               display tab-codigo(qtd-tela) at line linha column 15
+               display tab-nome(qtd-tela)   at line linha column 40
+
+               subtract 1 from qtd-tela
+               if qtd-tela not = zeros
+                   go volta-mostra-linha
+               end-if
+
+               move ws-topo-anterior to codigo-vendedores
+               start vendedores key is = chave-vendedores invalid key
+                   continue
+               end-start
+               read vendedores invalid key
+                   continue
+               end-read
+
+               go pede-se-continua-proxima-tela.
+
+           finaliza-consulta.
                display "Consulta Finalizada. Enter Continua" at 2310
                accept resposta at 2350
-               go mostra-tela
+               go mostra-tela.
 
        end program Vendedor-Consulta-Geral.
\ No newline at end of file
