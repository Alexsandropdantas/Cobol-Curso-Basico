@@ -0,0 +1,226 @@
+       identification division.
+       program-id. Manutencao-Email-Vendedores.
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       copy "C:\CursoCobol\Copylib\Select-NovoVendedores.txt".
+       copy "C:\CursoCobol\Copylib\Select-Vendedores.txt".
+
+       data division.
+       copy "C:\CursoCobol\Copylib\FD-NovoVendedores.txt".
+       copy "C:\CursoCobol\Copylib\FD-Vendedores.txt".
+
+       working-storage section.
+       01 estado-novovendedores  pic x(02) value spaces.
+       01 estado-vendedores      pic x(02) value spaces.
+       01 resposta               pic x(01) value spaces.
+       01 opcao                  pic 9(02) value zeros.
+       77 codigo-inicial         pic 9(03) value zeros.
+       01 linha                  pic 99    value zeros.
+       01 qtd-tela               pic 99    value zeros.
+       01 ws-site-empresa        pic x(40) value
+               "www.empresa.com.br".
+       01 ws-ja-cadastrado       pic x(01) value spaces.
+           88 ja-cadastrado      value "S".
+
+       procedure division.
+       abre-arquivo-novovendedores section.
+           open i-o novovendedores
+           if estado-novovendedores not = "00"
+               display "Arquivo NovoVendedores Com Problema Estado "
+                                   at 2301 estado-novovendedores
+               accept resposta at 2380
+               goback
+           end-if
+
+           open input vendedores
+           if estado-vendedores not = "00"
+               display "Arquivo Vendedores Com Problema Estado " at 2301
+                                   estado-vendedores
+               accept resposta at 2380
+               goback
+           end-if.
+
+       mostra-opcoes section.
+           display erase at 0101
+           display "01-Alterar  corrige o email de um vendedor" at 0401
+           display "02-Consultar lista os emails cadastrados"   at 0501
+           display "03-Incluir  cadastra email de um vendedor novo"
+                                                                 at 0601
+           display "00-Sair     encerra o programa"             at 0801
+           display "Opcao: "                                    at 1001
+           accept opcao at 1008
+
+           if opcao = 01
+               go alteracao
+           else
+           if opcao = 02
+               go consulta
+           else
+           if opcao = 03
+               go inclusao
+           else
+           if opcao = 00
+               close novovendedores vendedores
+               goback
+           else
+               go mostra-opcoes
+           end-if
+           end-if.
+
+       inclusao section.
+           move zeros to codigo-novovendedores
+
+           display erase                   at 0101
+           display "Codigo do Vendedor: "  at 0501
+           accept codigo-novovendedores    at 0522
+           if codigo-novovendedores = zeros
+               go mostra-opcoes
+           end-if
+
+           move "N" to ws-ja-cadastrado
+           read novovendedores invalid key
+               continue
+           end-read
+           if estado-novovendedores = "00"
+               move "S" to ws-ja-cadastrado
+           end-if
+           if ja-cadastrado
+               display "Ja Existe Registro de Email Para Este Vendedor "
+                                             at 2301
+               accept resposta at 2380
+               go mostra-opcoes
+           end-if
+
+           move codigo-novovendedores to codigo-vendedores
+           read vendedores invalid key
+               display "Este Codigo Nao Existe no Cadastro. Enter"
+                                             at 2301
+               accept resposta at 2380
+               go inclusao
+           end-read
+
+           move nome-vendedores to nome-novovendedores
+
+           display "Nome...: "        at 0701
+           display nome-novovendedores at 0711
+           display "Regiao de Atuacao: " at 0801
+           accept regiao-novovendedores at 0822
+           display "Email.............: " at 0901
+           accept email-novovendedores at 0922
+           if email-novovendedores = spaces
+               display "Email Obrigatorio, Forneca um Email " at 2301
+               accept resposta at 2380
+               go inclusao
+           end-if
+
+           move ws-site-empresa to site-novovendedores
+
+           write registro-novovendedores invalid key
+               display "Gravacao com Problema, Estado " at 2301
+                   estado-novovendedores
+               accept resposta at 2380
+               go mostra-opcoes
+           end-write
+
+           go mostra-opcoes.
+
+       alteracao section.
+           move zeros to codigo-novovendedores
+
+           display erase              at 0101
+           display "Codigo Vendedor: " at 0501
+           accept codigo-novovendedores at 0518
+           if codigo-novovendedores = zeros
+               go mostra-opcoes
+           end-if
+
+           read novovendedores invalid key
+               display "Este Codigo Nao Existe ... Enter" at 2301
+               accept resposta at 2380
+               go alteracao
+           end-read
+
+           display "Nome...: " at 0701
+           display nome-novovendedores at 0711
+           display "Email..: " at 0801
+           display email-novovendedores at 0811
+           display "Novo Email: " at 1001
+           accept email-novovendedores at 1014
+           if email-novovendedores = spaces
+               display "Email Obrigatorio, Forneca um Email " at 2301
+               accept resposta at 2380
+               go alteracao
+           end-if
+
+           display "Confirma Alteracao? Sim ou Nao?" at 2301
+           accept resposta at 2340
+           if resposta = "N" or "n"
+               go mostra-opcoes
+           end-if
+
+           rewrite registro-novovendedores invalid key
+               display "ReGravacao com Problema, Estado " at 2301
+                   estado-novovendedores
+               accept resposta at 2380
+               go mostra-opcoes
+           end-rewrite
+
+           go mostra-opcoes.
+
+       consulta section.
+           display erase at 0101
+           display "Codigo Inicial (Enter=Todos): " at 0301
+           move zeros to codigo-inicial
+           accept codigo-inicial at 0334
+           move codigo-inicial to codigo-novovendedores
+
+           start novovendedores key is >= codigo-novovendedores
+               invalid key
+                   display "Nao Ha Vendedores a Partir Deste Codigo..."
+                                           at 2301
+                   accept resposta at 2380
+                   go mostra-opcoes
+           end-start.
+
+       consulta-monta-tela.
+           display erase at 0401
+           display "Codigo" at 0410
+           display "Vendedor"                     at 0420
+           display "Email"                        at 0450
+
+           move 05    to linha
+           move zeros to qtd-tela.
+
+       consulta-le-arquivo.
+           read novovendedores next at end
+               go consulta-fim
+           end-read
+
+           add 1 to linha
+           add 1 to qtd-tela
+
+           display codigo-novovendedores at line linha column 10
+           display nome-novovendedores   at line linha column 20
+           display email-novovendedores  at line linha column 50
+
+           if linha < 22
+               go consulta-le-arquivo
+           end-if
+
+           display "Continua para a proxima tela? S/N" at 2310
+           accept resposta at 2350
+           if resposta = "S" or "s"
+               go consulta-monta-tela
+           end-if
+           go mostra-opcoes.
+
+       consulta-fim.
+           display "Fim da Listagem. Enter Continua" at 2310
+           accept resposta at 2350
+           go mostra-opcoes.
+
+       end program Manutencao-Email-Vendedores.
