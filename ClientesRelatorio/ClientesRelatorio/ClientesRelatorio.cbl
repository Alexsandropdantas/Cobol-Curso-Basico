@@ -0,0 +1,233 @@
+       identification division.
+       program-id. Clientes-Relatorio.
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       copy "C:\CursoCobol\Copylib\Select-Clientes.cpy".
+           select relatorio assign to ws-local
+               organization is line sequential.
+           select arquivo-sort assign to disk.
+
+       data division.
+       copy "C:\CursoCobol\Copylib\FD-Clientes.cpy".
+       fd relatorio label record omitted
+               linage is 63 lines
+               with footing at 63 lines
+               at top 0 lines at bottom 3.
+       01 linha-relatorio      pic x(132).
+       sd arquivo-sort.
+       01 registro-sort.
+           03 nome-sort            pic x(40).
+           03 codigo-sort          pic 9(06).
+           03 cidade-sort          pic x(40).
+           03 uf-sort              pic x(02).
+           03 vendedor-sort        pic 9(03).
+           03 vendas-sort          pic 9(09)v99.
+           03 percentual-sort      pic s9(03)v999.
+
+       working-storage section.
+       01 estado-clientes      pic x(02) value spaces.
+       01 resposta             pic x(01) value spaces.
+       77 ws-opc               pic 99    value zeros.
+       01 ws-local             pic x(50) value spaces.
+       01 ws-local-base        pic x(50) value
+           "C:\CursoCobol\Relatorios\Spool-Clientes".
+       01 ws-data.
+          03 ws-ano            pic 9(02).
+          03 ws-mes            pic 9(02).
+          03 ws-dia            pic 9(02).
+
+      * Area de Relatorios ---------------------------------------- *
+       01 linha-00.
+         03 filler              pic x(40) value "Relatorio de Clientes".
+         03 filler              pic x(14) value "Data Emissao:".
+         03 00-dia              pic 99/.
+         03 00-mes              pic 99/.
+         03 00-ano              pic 99/.
+       01 linha-01.
+         03 filler              pic x(07) value spaces.
+         03 filler              pic x(07) value "CODIGO".
+         03 filler              pic x(22) value "NOME".
+         03 filler              pic x(16) value "CIDADE".
+         03 filler              pic x(04) value "UF".
+         03 filler              pic x(05) value "VEND".
+         03 filler              pic x(15) value "VENDAS MENSAIS".
+         03 filler              pic x(10) value "PERCENT.".
+       01 linha-02.
+         03 filler              pic x(05) value spaces.
+         03 12-codigo           pic zzzzz9bb.
+         03 12-nome             pic x(22).
+         03 12-cidade           pic x(16).
+         03 12-uf               pic xxbb.
+         03 12-vendedor         pic zz9bb.
+         03 12-vendas           pic zz.zzz.zz9,99bb.
+         03 12-percentual       pic ---9,999.
+
+       linkage section.
+       01 modo-batch            pic x(01) value spaces.
+           88 batch-ativo       value "S".
+       01 resultado-execucao    pic x(02) value "00".
+
+       screen section.
+       01 tela-opcoes.
+          03 line 01 column 01 blank screen.
+          03 line 06 column 05 "01-Relatorio Clientes Numerico".
+          03 line 08 column 05 "02-Relatorio Clientes Alfabetico".
+          03 line 09 column 05 "99-Sai do Programa".
+          03 line 13 column 05 "Opcao: ".
+          03                   pic 99 using ws-opc.
+
+       procedure division using modo-batch resultado-execucao.
+       testa-arquivo.
+           open input clientes
+           if estado-clientes not = "00"
+               display "Arquivo Clientes Com Problema Estado " at 2301
+                   estado-clientes
+               if not batch-ativo
+                   accept resposta at 2380
+               end-if
+               move "97" to resultado-execucao
+               goback
+           end-if
+
+           if batch-ativo
+               go relatorio-01
+           end-if.
+       mostra-opcao.
+           display tela-opcoes
+           accept tela-opcoes
+
+           if ws-opc = 99
+               goback
+           else
+           if ws-opc = 01
+               go relatorio-01
+           else
+           if ws-opc = 02
+               go relatorio-02
+           else
+               go mostra-opcao.
+       relatorio-01.
+           open input clientes
+
+           string function trim(ws-local-base) delimited by size
+                  "-Numerico.Txt"               delimited by size
+                  into ws-local
+           end-string
+
+           open output relatorio
+
+           accept ws-data from date
+
+           move ws-dia     to 00-dia
+           move ws-mes     to 00-mes
+           move ws-ano     to 00-ano
+
+           move spaces to linha-relatorio
+           write linha-relatorio.
+
+       relatorio-01-cabecalho.
+           write linha-relatorio from linha-00
+           write linha-relatorio from linha-01.
+
+       relatorio-01-a.
+           read clientes next at end
+               go relatorio-01-finaliza
+           end-read
+
+           move codigo-clientes         to 12-codigo
+           move nome-clientes           to 12-nome
+           move cidade-clientes         to 12-cidade
+           move uf-clientes             to 12-uf
+           move vendedor-clientes       to 12-vendedor
+           move vendas-mensais-clientes to 12-vendas
+           move percentual-clientes     to 12-percentual
+
+           write linha-relatorio from linha-02 at eop
+               perform relatorio-01-cabecalho
+           end-write
+           go relatorio-01-a.
+
+       relatorio-01-finaliza.
+           move "Fim do Relatorio" to linha-relatorio
+           write linha-relatorio
+           close clientes relatorio
+           if batch-ativo
+               goback
+           end-if
+           display "Relatorio Finalizado." at 2315
+           accept resposta at 2370
+           go mostra-opcao.
+
+       relatorio-02.
+           sort arquivo-sort on ascending key nome-sort
+               input procedure  is relatorio-02-le
+                              thru relatorio-02-fim
+               output procedure is relatorio-02-imprime
+                              thru relatorio-02-imprime-fim
+
+           display "Relatorio Finalizado." at 2315
+           accept resposta at 2370
+
+           go mostra-opcao.
+       relatorio-02-le.
+           open input clientes.
+       relatorio-02-read.
+           read clientes next at end
+               go relatorio-02-fim
+           end-read
+
+           move nome-clientes           to nome-sort
+           move codigo-clientes         to codigo-sort
+           move cidade-clientes         to cidade-sort
+           move uf-clientes             to uf-sort
+           move vendedor-clientes       to vendedor-sort
+           move vendas-mensais-clientes to vendas-sort
+           move percentual-clientes     to percentual-sort
+
+           release registro-sort
+           go relatorio-02-read.
+       relatorio-02-fim.
+           close clientes.
+       relatorio-02-imprime.
+           string function trim(ws-local-base) delimited by size
+                  "-Alfabetico.Txt"             delimited by size
+                  into ws-local
+           end-string
+
+           open output relatorio
+
+           accept ws-data from date
+
+           move ws-dia     to 00-dia
+           move ws-mes     to 00-mes
+           move ws-ano     to 00-ano
+
+           move spaces to linha-relatorio
+           write linha-relatorio
+           write linha-relatorio from linha-00
+           write linha-relatorio from linha-01.
+       relatorio-02-imprime-le.
+           return arquivo-sort at end
+                  go relatorio-02-imprime-fim
+           end-return
+
+           move codigo-sort     to 12-codigo
+           move nome-sort       to 12-nome
+           move cidade-sort     to 12-cidade
+           move uf-sort         to 12-uf
+           move vendedor-sort   to 12-vendedor
+           move vendas-sort     to 12-vendas
+           move percentual-sort to 12-percentual
+
+           write linha-relatorio from linha-02 at eop
+               perform relatorio-01-cabecalho
+           end-write
+           go relatorio-02-imprime-le.
+       relatorio-02-imprime-fim.
+           close relatorio.
+
+       end program Clientes-Relatorio.
