@@ -13,18 +13,92 @@
        working-storage section.
        01 resposta              pic x(01) value spaces.
        01 estado-vendedores     pic x(02) value spaces.
+       01 opcao                 pic 9(02) value zeros.
+       01 ws-pesquisa-nome      pic x(40) value spaces.
 
        procedure division.
-       Somente-Teste.
        teste-arquivo.
            open input vendedores
            if estado-vendedores not = "00"
              display "Arquivo Vendedores Com Problema Estado " at 2301
-             estado-vendedores               
+             estado-vendedores
              accept resposta at 2380
-             stop run
+             goback
            end-if.
-           
-           goback.
 
-       end program VendedorConsulta.
\ No newline at end of file
+       mostra-opcoes.
+           display erase at 0101
+           display "01-Buscar por Codigo" at 0401
+           display "02-Buscar por Nome"   at 0501
+           display "00-Sair"              at 0601
+           display "Opcao: "              at 0801
+           accept opcao at 0808
+
+           if opcao = 01
+               go busca-codigo
+           else
+           if opcao = 02
+               go busca-nome
+           else
+           if opcao = 00
+               close vendedores
+               goback
+           else
+               go mostra-opcoes
+           end-if.
+
+       busca-codigo.
+           move zeros to codigo-vendedores
+           display "Codigo do Vendedor: " at 0301
+           accept codigo-vendedores at 0322
+           if codigo-vendedores = zeros
+               go mostra-opcoes
+           end-if
+
+           read vendedores invalid key
+               display "Este Codigo Nao Existe ... Enter" at 2301
+               accept resposta at 2380
+               go busca-codigo
+           end-read
+
+           go mostra-dados.
+
+       busca-nome.
+           move spaces to ws-pesquisa-nome
+           display "Nome do Vendedor: " at 0301
+           accept ws-pesquisa-nome at 0320
+           if ws-pesquisa-nome = spaces
+               go mostra-opcoes
+           end-if
+
+           move ws-pesquisa-nome to nome-vendedores
+           start vendedores key is = nome-vendedores invalid key
+               display "Nenhum Vendedor Encontrado ... Enter" at 2301
+               accept resposta at 2380
+               go busca-nome
+           end-start
+
+           read vendedores next record at end
+               display "Nenhum Vendedor Encontrado ... Enter" at 2301
+               accept resposta at 2380
+               go busca-nome
+           end-read.
+
+       mostra-dados.
+           display erase                        at 0101
+           display "Codigo...........: "        at 0301
+           display codigo-vendedores            at 0322
+           display "Nome.............: "        at 0401
+           display nome-vendedores              at 0420
+           display "Data Admissao....: "         at 0501
+           display data-admissao-vendedores      at 0522
+           display "Situacao.........: "        at 0601
+           display situacao-vendedores          at 0622
+           display "Comissao (%).....: "        at 0701
+           display comissao-vendedores          at 0722
+
+           display "Enter Continua" at 2301
+           accept resposta at 2315
+           go mostra-opcoes.
+
+       end program VendedorConsulta.
