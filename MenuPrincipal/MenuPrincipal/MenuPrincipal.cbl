@@ -0,0 +1,85 @@
+       identification division.
+       program-id. Menu-Principal.
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+
+       data division.
+       working-storage section.
+       01 ws-opc                pic 99    value zeros.
+       01 modo-batch-chamada    pic x(01) value spaces.
+       01 resultado-chamada     pic x(02) value spaces.
+
+       screen section.
+       01 tela-opcoes.
+          03 line 01 column 01 blank screen.
+          03 line 06 column 05 "01-Vendedores".
+          03 line 07 column 05 "02-Clientes".
+          03 line 08 column 05 "03-Relatorio de Vendedores".
+          03 line 09 column 05 "04-Processamento de Dados".
+          03 line 10 column 05 "05-Importacao de Dados".
+          03 line 11 column 05 "06-Geracao de Texto Formatado".
+          03 line 12 column 05 "07-Manutencao de Paises".
+          03 line 13 column 05 "08-Relatorio Clientes por Vendedor".
+          03 line 14 column 05 "09-Manutencao de Email dos Vendedores".
+          03 line 15 column 05 "10-Relatorio Clientes Abaixo do Minimo".
+          03 line 16 column 05 "11-Relatorio de Clientes".
+          03 line 17 column 05 "99-Sai do Programa".
+          03 line 19 column 05 "Opcao: ".
+          03                   pic 99 using ws-opc.
+
+       procedure division.
+       mostra-opcoes.
+           display tela-opcoes
+           accept tela-opcoes
+
+           evaluate ws-opc
+               when 99
+                   goback
+               when 01
+                   call "Vendedor-Menu" end-call
+                   cancel "Vendedor-Menu"
+               when 02
+                   call "Clientes" end-call
+                   cancel "Clientes"
+               when 03
+                   call "Vendedor-Relatorio"
+                       using modo-batch-chamada resultado-chamada
+                   end-call
+                   cancel "Vendedor-Relatorio"
+               when 04
+                   call "Processamento-Dados"
+                       using modo-batch-chamada resultado-chamada
+                   end-call
+                   cancel "Processamento-Dados"
+               when 05
+                   call "Importacao-Dados"
+                       using modo-batch-chamada resultado-chamada
+                   end-call
+                   cancel "Importacao-Dados"
+               when 06
+                   call "Geracao-Texto-Formatado" end-call
+                   cancel "Geracao-Texto-Formatado"
+               when 07
+                   call "Manutencao-Paises" end-call
+                   cancel "Manutencao-Paises"
+               when 08
+                   call "Clientes-Por-Vendedor" end-call
+                   cancel "Clientes-Por-Vendedor"
+               when 09
+                   call "Manutencao-Email-Vendedores" end-call
+                   cancel "Manutencao-Email-Vendedores"
+               when 10
+                   call "Clientes-Alerta-Vendedor" end-call
+                   cancel "Clientes-Alerta-Vendedor"
+               when 11
+                   call "Clientes-Relatorio"
+                       using modo-batch-chamada resultado-chamada
+                   end-call
+                   cancel "Clientes-Relatorio"
+           end-evaluate
+
+           go mostra-opcoes.
+
+       end program Menu-Principal.
