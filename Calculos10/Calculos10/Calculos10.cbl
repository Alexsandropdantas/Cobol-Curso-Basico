@@ -4,18 +4,34 @@
        environment division.
        configuration section.
        special-names. decimal-point is comma.
-   
+       input-output section.
+       file-control.
+       copy "C:\CursoCobol\Copylib\Select-HistCalculos.txt".
+       copy "C:\CursoCobol\Copylib\Select-Clientes.cpy".
+       copy "C:\CursoCobol\Copylib\Select-Processamento.txt".
+
        data division.
+       copy "C:\CursoCobol\Copylib\FD-HistCalculos.txt".
+       copy "C:\CursoCobol\Copylib\FD-Clientes.cpy".
+       copy "C:\CursoCobol\Copylib\FD-Processamento.txt".
        working-storage section.
+       01 estado-hist-calculos     pic x(02) value spaces.
+       01 estado-clientes          pic x(02) value spaces.
+       01 estado-processamento     pic x(02) value spaces.
        01 valor-1                  pic 9(03)v99.
        01 valor-2                  pic 9(03)v99.
        01 valor-3                  pic 9(03)v99.
        01 calculocompute           pic 9(03)v99.
        01 calculorounded           pic 9(03)v9.
-       
+
        01 opcoes                   pic 9 value 9.
        01 crounded                 pic 9.
        01 parada                   pic x.
+       01 resposta                 pic x(01) value spaces.
+
+       01 ws-buscar-valor          pic x(01) value spaces.
+       01 ws-codigo-clientes-busca pic 9(06) value zeros.
+       01 ws-codigo-vendedor-busca pic 9(03) value zeros.
        
        procedure division.
        inicio.
@@ -24,8 +40,24 @@
            
        tela-opcoes.
            perform mostra-linhas
-           
-           accept valor-1  at 0317
+
+           move spaces to ws-buscar-valor
+           display "Buscar Valor1 (C-Cliente V-Vendedor): " at 1101
+           accept ws-buscar-valor at 1140
+
+           evaluate ws-buscar-valor
+               when "C" perform busca-valor-cliente
+                            thru busca-valor-cliente-exit
+               when "c" perform busca-valor-cliente
+                            thru busca-valor-cliente-exit
+               when "V" perform busca-valor-vendedor
+                            thru busca-valor-vendedor-exit
+               when "v" perform busca-valor-vendedor
+                            thru busca-valor-vendedor-exit
+               when other
+                   accept valor-1  at 0317
+           end-evaluate
+
            accept valor-2  at 0517
            accept opcoes   at 0717
            accept crounded at 1317
@@ -72,14 +104,77 @@
        teste-perform.
            display calculocompute at 1625
            display calculorounded at 1825
-       
+
+           perform grava-hist-calculos
+
            accept parada at 2315.
- 
-               
+
+
        teste-perform-exit.
            exit.
-            
-      
+
+       busca-valor-cliente.
+           move zeros to ws-codigo-clientes-busca
+           display "Codigo do Cliente: " at 1201
+           accept ws-codigo-clientes-busca at 1222
+
+           move ws-codigo-clientes-busca to codigo-clientes
+           open input clientes
+
+           read clientes invalid key
+               display "Cliente Nao Encontrado, Informe Manualmente "
+                   at 1201
+               accept resposta at 1250
+               move zeros to valor-1
+               close clientes
+               go busca-valor-cliente-exit
+           end-read
+
+           if vendas-mensais-clientes > 999,99
+               display "Valor do Cliente Excede o Limite do Calculo "
+                   at 1201
+               accept resposta at 1250
+               move zeros to valor-1
+               close clientes
+               go busca-valor-cliente-exit
+           end-if
+
+           move vendas-mensais-clientes to valor-1
+           close clientes.
+       busca-valor-cliente-exit.
+           exit.
+
+       busca-valor-vendedor.
+           move zeros to ws-codigo-vendedor-busca
+           display "Codigo do Vendedor: " at 1201
+           accept ws-codigo-vendedor-busca at 1222
+
+           move ws-codigo-vendedor-busca to vendedor-processamento
+           open input processamento
+
+           read processamento invalid key
+               display "Vendedor Nao Encontrado, Informe Manualmente "
+                   at 1201
+               accept resposta at 1250
+               move zeros to valor-1
+               close processamento
+               go busca-valor-vendedor-exit
+           end-read
+
+           if total-vendas-processamento > 999,99
+               display "Valor do Vendedor Excede o Limite do Calculo "
+                   at 1201
+               accept resposta at 1250
+               move zeros to valor-1
+               close processamento
+               go busca-valor-vendedor-exit
+           end-if
+
+           move total-vendas-processamento to valor-1
+           close processamento.
+       busca-valor-vendedor-exit.
+           exit.
+
        mostra-linhas.
             display erase             at 0101
             display "Valor 01 ....: " at 0301
@@ -95,6 +190,8 @@
             display "Resultado compute...: " at 1501
             display "Resultado funcao....: " at 1601
             display "Resto...............: " at 1701
-            display "Resultado Comp.Round: " at 1801.       
+            display "Resultado Comp.Round: " at 1801.
+
+       copy "C:\CursoCobol\Copylib\GravaHistCalculos.cpy".
 
        end program Calculos.
\ No newline at end of file
