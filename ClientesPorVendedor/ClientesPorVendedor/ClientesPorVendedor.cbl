@@ -0,0 +1,169 @@
+       identification division.
+       program-id. Clientes-Por-Vendedor.
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       copy "C:\CursoCobol\Copylib\Select-Clientes.cpy".
+       copy "C:\CursoCobol\Copylib\Select-Vendedores.txt".
+           select relatorio assign to ws-local
+               organization is line sequential.
+
+       data division.
+       copy "C:\CursoCobol\Copylib\FD-Clientes.cpy".
+       copy "C:\CursoCobol\Copylib\FD-Vendedores.txt".
+       fd relatorio label record omitted
+               linage is 63 lines
+               with footing at 63 lines
+               at top 0 lines at bottom 3.
+       01 linha-relatorio          pic x(132).
+       working-storage section.
+       01 estado-clientes          pic x(02) value spaces.
+       01 estado-vendedores        pic x(02) value spaces.
+       01 resposta                 pic x(01) value spaces.
+       01 ws-local                 pic x(50) value
+               "C:\CursoCobol\Relatorios\Spool-CliPorVend.txt".
+       01 ws-data.
+          03 ws-ano                pic 9(02).
+          03 ws-mes                pic 9(02).
+          03 ws-dia                pic 9(02).
+       01 ws-vendedor-anterior     pic 9(03) value zeros.
+       01 ws-primeiro-grupo        pic x(01) value "S".
+           88 primeiro-grupo       value "S".
+       01 ws-subtotal-vendedor     pic 9(10)v99 value zeros.
+       01 ws-total-geral           pic 9(11)v99 value zeros.
+
+      * Area de Relatorio ---------------------------------------- *
+       01 linha-00.
+         03 filler                pic x(40)
+                value "Relatorio Clientes por Vendedor".
+         03 filler                pic x(14) value "Data Emissao:".
+         03 00-dia                pic 99/.
+         03 00-mes                pic 99/.
+         03 00-ano                pic 99/.
+       01 linha-01.
+         03 filler                pic x(07) value spaces.
+         03 filler                pic x(08) value "CODIGO".
+         03 filler                pic x(40) value "CLIENTE".
+         03 filler                pic x(20) value "VENDAS MENSAIS".
+       01 linha-02.
+         03 filler                pic x(05) value spaces.
+         03 12-codigo             pic zzzzz9bb.
+         03 12-nome               pic x(40).
+         03 12-vendas             pic zz.zzz.zz9,99.
+       01 linha-vendedor.
+         03 filler                pic x(02) value spaces.
+         03 filler                pic x(10) value "Vendedor:".
+         03 13-codigo             pic zz9bb.
+         03 13-nome               pic x(40).
+       01 linha-subtotal.
+         03 filler                pic x(20) value spaces.
+         03 filler                pic x(12) value "Subtotal:".
+         03 14-subtotal           pic zz.zzz.zz9,99.
+       01 linha-total.
+         03 filler                pic x(20) value spaces.
+         03 filler                pic x(12) value "Total Geral:".
+         03 15-total              pic zzz.zzz.zz9,99.
+
+       procedure division.
+       testa-arquivo.
+           open input clientes
+           if estado-clientes not = "00"
+               display "Arquivo Clientes Com Problema Estado " at 2301
+                       estado-clientes
+               accept resposta at 2380
+               goback
+           end-if
+
+           open input vendedores
+           if estado-vendedores not = "00"
+               display "Arquivo Vendedores Com Problema Estado " at 2301
+                       estado-vendedores
+               accept resposta at 2380
+               goback
+           end-if.
+
+       gera-relatorio section.
+           open output relatorio
+
+           accept ws-data from date
+
+           move ws-dia     to 00-dia
+           move ws-mes     to 00-mes
+           move ws-ano     to 00-ano
+
+           move spaces to linha-relatorio
+           write linha-relatorio
+           write linha-relatorio from linha-00
+           write linha-relatorio from linha-01
+
+           move zeros to vendedor-clientes
+           start clientes key is >= vendedor-clientes invalid key
+               continue
+           end-start.
+
+       gera-relatorio-le.
+           read clientes next at end
+               go gera-relatorio-fim
+           end-read
+
+           if not primeiro-grupo
+               and vendedor-clientes not = ws-vendedor-anterior
+               perform gera-relatorio-subtotal
+           end-if
+
+           if primeiro-grupo
+               or vendedor-clientes not = ws-vendedor-anterior
+               move vendedor-clientes to codigo-vendedores
+               read vendedores invalid key
+                   move spaces to nome-vendedores
+               end-read
+
+               move codigo-vendedores to 13-codigo
+               move nome-vendedores   to 13-nome
+               write linha-relatorio from linha-vendedor
+
+               move zeros           to ws-subtotal-vendedor
+               move vendedor-clientes to ws-vendedor-anterior
+               move "N"              to ws-primeiro-grupo
+           end-if
+
+           move codigo-clientes         to 12-codigo
+           move nome-clientes           to 12-nome
+           move vendas-mensais-clientes to 12-vendas
+           write linha-relatorio from linha-02 at eop
+               perform gera-relatorio-cabecalho
+           end-write
+
+           add vendas-mensais-clientes to ws-subtotal-vendedor
+           add vendas-mensais-clientes to ws-total-geral
+
+           go gera-relatorio-le.
+
+       gera-relatorio-subtotal.
+           move ws-subtotal-vendedor to 14-subtotal
+           write linha-relatorio from linha-subtotal.
+
+       gera-relatorio-cabecalho.
+           write linha-relatorio from linha-00
+           write linha-relatorio from linha-01.
+
+       gera-relatorio-fim.
+           if not primeiro-grupo
+               perform gera-relatorio-subtotal
+           end-if
+
+           move ws-total-geral to 15-total
+           write linha-relatorio from linha-total
+
+           move "Fim do Relatorio" to linha-relatorio
+           write linha-relatorio
+           close clientes vendedores relatorio
+
+           display "Relatorio Finalizado." at 2315
+           accept resposta at 2370
+           goback.
+
+       end program Clientes-Por-Vendedor.
