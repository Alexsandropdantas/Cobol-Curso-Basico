@@ -0,0 +1,119 @@
+       identification division.
+       program-id. Clientes-Tendencia.
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       copy "C:\CursoCobol\Copylib\Select-Clientes.cpy".
+           select relatorio assign to ws-local
+               organization is line sequential.
+
+       data division.
+       copy "C:\CursoCobol\Copylib\FD-Clientes.cpy".
+       fd relatorio label record omitted
+               linage is 63 lines
+               with footing at 63 lines
+               at top 0 lines at bottom 3.
+       01 linha-relatorio          pic x(132).
+       working-storage section.
+       01 estado-clientes          pic x(02) value spaces.
+       01 resposta                 pic x(01) value spaces.
+       01 ws-local                 pic x(50) value
+               "C:\CursoCobol\Relatorios\Spool-Tendencia.txt".
+       01 ws-data.
+          03 ws-ano                pic 9(02).
+          03 ws-mes                pic 9(02).
+          03 ws-dia                pic 9(02).
+       01 ws-soma-recente          pic 9(10)v99 value zeros.
+       01 ws-soma-antiga           pic 9(10)v99 value zeros.
+       01 ws-indice-tendencia      pic 99       value zeros.
+
+      * Area de Relatorio ---------------------------------------- *
+       01 linha-00.
+         03 filler                pic x(40)
+                value "Relatorio Tendencia Clientes".
+         03 filler                pic x(14) value "Data Emissao:".
+         03 00-dia                pic 99/.
+         03 00-mes                pic 99/.
+         03 00-ano                pic 99/.
+       01 linha-01.
+         03 filler                pic x(07) value spaces.
+         03 filler                pic x(08) value "CODIGO".
+         03 filler                pic x(40) value "CLIENTE".
+         03 filler                pic x(20) value "TENDENCIA".
+       01 linha-02.
+         03 filler                pic x(05) value spaces.
+         03 12-codigo             pic zzzzz9bb.
+         03 12-nome               pic x(40).
+         03 12-tendencia          pic x(20).
+
+       procedure division.
+       testa-arquivo.
+           open input clientes
+           if estado-clientes not = "00"
+               display "Arquivo Clientes Com Problema Estado " at 2301
+                       estado-clientes
+               accept resposta at 2380
+               goback
+           end-if.
+
+       gera-relatorio section.
+           open output relatorio
+
+           accept ws-data from date
+
+           move ws-dia     to 00-dia
+           move ws-mes     to 00-mes
+           move ws-ano     to 00-ano
+
+           move spaces to linha-relatorio
+           write linha-relatorio.
+
+       gera-relatorio-cabecalho.
+           write linha-relatorio from linha-00
+           write linha-relatorio from linha-01.
+
+       gera-relatorio-le.
+           read clientes next at end
+               go gera-relatorio-fim
+           end-read
+
+           move zeros to ws-soma-recente ws-soma-antiga
+           perform varying ws-indice-tendencia from 1 by 1
+                   until ws-indice-tendencia > 6
+               add vendas-mes-clientes(ws-indice-tendencia)
+                                       to ws-soma-recente
+               add vendas-mes-clientes(ws-indice-tendencia + 6)
+                                       to ws-soma-antiga
+           end-perform
+
+           move codigo-clientes to 12-codigo
+           move nome-clientes   to 12-nome
+
+           if ws-soma-recente > ws-soma-antiga
+               move "Subindo"  to 12-tendencia
+           else
+           if ws-soma-recente < ws-soma-antiga
+               move "Caindo"   to 12-tendencia
+           else
+               move "Estavel"  to 12-tendencia
+           end-if
+           end-if
+
+           write linha-relatorio from linha-02 at eop
+               perform gera-relatorio-cabecalho
+           end-write
+           go gera-relatorio-le.
+
+       gera-relatorio-fim.
+           move "Fim do Relatorio" to linha-relatorio
+           write linha-relatorio
+           close clientes relatorio
+
+           display "Relatorio de Tendencia Finalizado." at 2315
+           accept resposta at 2370
+           goback.
+
+       end program Clientes-Tendencia.
