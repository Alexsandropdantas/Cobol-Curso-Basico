@@ -21,86 +21,119 @@
        file-control.
        
       * - Desiguina que "Vendedores" � o nome do arquivo salvo em disco
-       select vendedores assign to disk
-           organization is indexed
-           access mode is dynamic
-           file status estado-vendedores
-           lock mode is manual
-           record key is chave-vendedores.
+       copy "C:\CursoCobol\Copylib\Select-Vendedores.txt".
+
+       copy "C:\CursoCobol\Copylib\Select-LogErros.txt".
 
        data division.
-       
+
       * file description (colunas para armazenamento de dados//tipo db)
-       fd vendedores
-       
-      * label Obrigat�ria quando exsite um fd
-       label record is standard
-       
-      * Local onde ser� criado e mantido o arquivo
-      * se colocar apenas "vend.arq" ele cria onde o programa est�
-       value of file-id "C:\CursoCobol\VendedorPrograma02\Vend.Arq".
-      
-      * Toda FD tem N�veis (01, 02, 03, ...)
-      * N�vel 01 = Desiguina in�cio da descri��o do registro
-       01 registro-vendedores.
-           02 chave-vendedores.
-               03 codigo-vendedores pic 9(3).
-           02 nome-vendedores       pic x(40).
-           02 filler                pic x(30).
-       
+       copy "C:\CursoCobol\Copylib\FD-Vendedores.txt".
+
+       copy "C:\CursoCobol\Copylib\FD-LogErros.txt".
+
        working-storage section.
+       01 ws-nome-verificacao  pic x(40) value spaces.
+       01 ws-vendedor-achado   pic x(01) value spaces.
+           88 ws-vendedor-ja-existe  value "S".
+           88 ws-vendedor-livre      value "N".
        01 estado-vendedores   pic x(02) value spaces.
+       01 estado-log-erros    pic x(02) value spaces.
        01 resposta            pic x(01) value spaces.
-       
+       01 ws-data-sistema     pic 9(08) value zeros.
+       01 ws-operador         pic x(08) value spaces.
+       01 ws-hora-sistema.
+           02 ws-hora-hh          pic 9(02).
+           02 ws-hora-mm          pic 9(02).
+           02 filler               pic 9(04).
+
        procedure division.
-       testa-arquivo.
-           open i-o vendedores
-           if estado-vendedores not = "00"
-              if estado-vendedores = "35" or "05"
-                   close vendedores
-                   go testa-arquivo
-              else
-               Display "Arquivo Vendedores Com Problema Estado" at 2301
-               estado-vendedores
-               accept resposta at 2380
-               stop run
-              end-if.
-              
+       copy "C:\CursoCobol\Copylib\AbreArquivoIO.cpy"
+           replacing SECAO-ABERTURA    by testa-arquivo
+                     ARQUIVO           by vendedores
+                     ARQUIVO-ESTADO    by estado-vendedores
+                     "LOG-PROGRAMA-TXT"  by "Vendedor"
+                     "LOG-PARAGRAFO-TXT" by "testa-arquivo"
+                     "LOG-ARQUIVO-TXT"   by "Vendedores"
+                     "LOG-MENSAGEM-TXT"  by
+                         "Arquivo Vendedores Com Problema Estado".
+
+       pede-operador.
+           display "Codigo do Operador: " at 0301
+           accept ws-operador at 0322
+           if ws-operador = spaces
+               go pede-operador
+           end-if.
+
        monta-tela.
            display erase at 0101
            display "Codigo Vendedor: " at 0501
            display "Nome   Vendedor: " at 0701
-           
+
            move zeros to codigo-vendedores
            move spaces to nome-vendedores
+           move zeros to data-admissao-vendedores
+           move zeros to comissao-vendedores
+           set vendedor-ativo to true
            
            accept codigo-vendedores at 0518
            if codigo-vendedores = zeros
                close vendedores
-               stop run
                goback
            end-if
            
-           read vendedores invalid key
+           call "Vendedor-Consulta" using codigo-vendedores
+                                           ws-nome-verificacao
+                                           ws-vendedor-achado
+           end-call
+           cancel "Vendedor-Consulta"
+
+           if ws-vendedor-livre
                go codigo-nao-existe
-           end-read
-           
+           end-if
+
            display "Este codigo Ja Existe, Forneca Outro " at 2301
-               estado-vendedores
            accept resposta at 2380
            go to monta-tela.
          codigo-nao-existe.
            accept nome-vendedores at 0718
+
+           display "Comissao Vendedor (%): " at 0901
+           accept comissao-vendedores at 0925
+
+           accept ws-data-sistema from date yyyymmdd
+           move ws-data-sistema to data-admissao-vendedores
+           set vendedor-ativo to true
            .
          grava-cadastro.
+           if nome-vendedores = spaces
+               display "Nome Obrigatorio, Forneca um Nome " at 2301
+               accept resposta at 2380
+               go codigo-nao-existe
+           end-if
+
+           move ws-operador          to operador-vendedores
+           accept ws-data-sistema from date yyyymmdd
+           move ws-data-sistema      to data-alteracao-vendedores
+           accept ws-hora-sistema from time
+           move ws-hora-hh           to hora-alt-hh-vendedores
+           move ws-hora-mm           to hora-alt-mm-vendedores
+
            write registro-vendedores invalid key
+               move "Vendedor"        to log-programa
+               move "grava-cadastro"  to log-paragrafo
+               move "Vendedores"      to log-arquivo
+               move estado-vendedores to log-estado
+               perform grava-log-erro
+
                display "Gravacao com Problemas, Estado " at 2301
                    estado-vendedores
                accept resposta at 2380
-               stop run
+               goback
            end-write
-           
+
          go monta-tela.
-               
+
+       copy "C:\CursoCobol\Copylib\GravaLogErro.cpy".
 
        end program Vendedor.
\ No newline at end of file
