@@ -0,0 +1,226 @@
+       identification division.
+       program-id. Manutencao-Paises.
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       copy "C:\CursoCobol\Copylib\Select-Paises.txt".
+
+       data division.
+       copy "C:\CursoCobol\Copylib\FD-Paises.txt".
+
+       working-storage section.
+       01 estado-paises          pic x(02) value spaces.
+       01 resposta               pic x(01) value spaces.
+       01 opcao                  pic 9(02) value zeros.
+       77 codigo-inicial         pic 9(04) value zeros.
+       01 linha                  pic 99    value zeros.
+       01 qtd-tela               pic 99    value zeros.
+
+       procedure division.
+       abre-arquivo-io-paises section.
+           open i-o paises
+           if estado-paises not = "00"
+           if estado-paises = "35" or "05"
+               close paises
+               open output paises
+               close paises
+               go abre-arquivo-io-paises
+           else
+               display "Arquivo Paises Com Problema Estado " at 2301
+                           estado-paises
+               accept resposta at 2380
+               goback
+           end-if
+           end-if.
+
+       mostra-opcoes section.
+           display erase            at 0101
+           display "01-Incluir  cadastra um novo pais"       at 0401
+           display "02-Alterar  corrige um pais existente"   at 0501
+           display "03-Consultar lista os paises cadastrados" at 0601
+           display "04-Excluir  remove um pais do cadastro"  at 0701
+           display "00-Sair     encerra o programa"          at 0901
+           display "Opcao: "                                 at 1101
+           accept opcao at 1108
+
+           if opcao = 01
+               go inclusao
+           else
+           if opcao = 02
+               go alteracao
+           else
+           if opcao = 03
+               go consulta
+           else
+           if opcao = 04
+               go excluir
+           else
+           if opcao = 00
+               close paises
+               goback
+           else
+               go mostra-opcoes
+           end-if.
+
+       inclusao section.
+           move zeros   to codigo-paises
+           move spaces  to nome-paises
+
+           display erase        at 0101
+           display "Codigo Pais: " at 0501
+           display "Nome  Pais : " at 0701
+           accept codigo-paises at 0515
+           if codigo-paises = zeros
+               go mostra-opcoes
+           end-if
+
+           read paises invalid key
+               go inclusao-dados
+           end-read
+
+           display "Este Codigo Ja Existe, Forneca Outro " at 2301
+           accept resposta at 2380
+           go inclusao.
+       inclusao-dados.
+           accept nome-paises at 0715
+           if nome-paises = spaces
+               display "Nome Obrigatorio, Forneca um Nome " at 2301
+               accept resposta at 2380
+               go inclusao-dados
+           end-if
+
+           write registro-paises invalid key
+               display "Gravacao com Problemas, Estado " at 2301
+                    estado-paises
+               accept resposta at 2380
+               go mostra-opcoes
+           end-write
+
+           go mostra-opcoes.
+
+       alteracao section.
+           move zeros to codigo-paises
+
+           display erase          at 0101
+           display "Codigo Pais: " at 0501
+           accept codigo-paises at 0515
+           if codigo-paises = zeros
+               go mostra-opcoes
+           end-if
+
+           read paises invalid key
+               display "Este Codigo Nao Existe ... Enter" at 2301
+               accept resposta at 2380
+               go alteracao
+           end-read
+
+           display "Nome  Pais : " at 0701
+           display nome-paises     at 0715
+           accept nome-paises      at 0715
+           if nome-paises = spaces
+               display "Nome Obrigatorio, Forneca um Nome " at 2301
+               accept resposta at 2380
+               go alteracao
+           end-if
+
+           display "Confirma Alteracao? Sim ou Nao?" at 2301
+           accept resposta at 2340
+           if resposta = "N" or "n"
+               go mostra-opcoes
+           end-if
+
+           rewrite registro-paises invalid key
+               display "ReGravacao com Problema, Estado " at 2301
+                   estado-paises
+               accept resposta at 2380
+               go mostra-opcoes
+           end-rewrite
+
+           go mostra-opcoes.
+
+       consulta section.
+           display erase at 0101
+           display "Codigo Inicial Pais (Enter=Todos): " at 0301
+           move zeros to codigo-inicial
+           accept codigo-inicial at 0338
+           move codigo-inicial to codigo-paises
+
+           start paises key is >= codigo-paises invalid key
+               display "Nao Ha Paises a Partir Deste Codigo...Enter"
+                                       at 2301
+               accept resposta at 2380
+               go mostra-opcoes
+           end-start.
+
+       consulta-monta-tela.
+           display erase at 0401
+           display "Codigo" at 0410
+           display "Pais"   at 0440
+
+           move 05    to linha
+           move zeros to qtd-tela.
+
+       consulta-le-arquivo.
+           read paises next at end
+               go consulta-fim
+           end-read
+
+           add 1 to linha
+           add 1 to qtd-tela
+
+           display codigo-paises at line linha column 10
+           display nome-paises   at line linha column 20
+
+           if linha < 22
+               go consulta-le-arquivo
+           end-if
+
+           display "Continua para a proxima tela? S/N" at 2310
+           accept resposta at 2350
+           if resposta = "S" or "s"
+               go consulta-monta-tela
+           end-if
+           go mostra-opcoes.
+
+       consulta-fim.
+           display "Fim da Listagem. Enter Continua" at 2310
+           accept resposta at 2350
+           go mostra-opcoes.
+
+       excluir section.
+           move zeros to codigo-paises
+
+           display erase          at 0101
+           display "Codigo Pais: " at 0501
+           accept codigo-paises at 0515
+           if codigo-paises = zeros
+               go mostra-opcoes
+           end-if
+
+           read paises invalid key
+               display "Este Codigo Nao Existe ... Enter" at 2301
+               accept resposta at 2380
+               go excluir
+           end-read
+
+           display "Confirma Exclusao do Pais " at 2301
+           display nome-paises                  at 2327
+           display "Sim ou Nao?"                at 2350
+           accept resposta at 2362
+           if resposta = "N" or "n"
+               go mostra-opcoes
+           end-if
+
+           delete paises invalid key
+               display "Exclusao com Problema, Estado " at 2301
+                    estado-paises
+               accept resposta at 2380
+               go mostra-opcoes
+           end-delete
+
+           go mostra-opcoes.
+
+       end program Manutencao-Paises.
