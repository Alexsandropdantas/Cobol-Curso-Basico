@@ -0,0 +1,132 @@
+       identification division.
+       program-id. Vendedor-Comissao.
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       copy "C:\CursoCobol\Copylib\Select-Vendedores.txt".
+       copy "C:\CursoCobol\Copylib\Select-Processamento.txt".
+           select relatorio assign to ws-local
+               organization is line sequential.
+
+       data division.
+       copy "C:\CursoCobol\Copylib\FD-Vendedores.txt".
+       copy "C:\CursoCobol\Copylib\FD-Processamento.txt".
+       fd relatorio label record omitted
+               linage is 63 lines
+               with footing at 63 lines
+               at top 0 lines at bottom 3.
+       01 linha-relatorio          pic x(132).
+       working-storage section.
+       01 estado-vendedores        pic x(02) value spaces.
+       01 estado-processamento     pic x(02) value spaces.
+       01 resposta                 pic x(01) value spaces.
+       01 ws-local                 pic x(50) value
+               "C:\CursoCobol\Relatorios\Spool-Comissao.txt".
+       01 ws-comissao-devida       pic 9(11)v99 value zeros.
+       01 ws-data.
+          03 ws-ano                pic 9(02).
+          03 ws-mes                pic 9(02).
+          03 ws-dia                pic 9(02).
+
+      * Area de Relatorio ---------------------------------------- *
+       01 linha-00.
+         03 filler                pic x(40)
+                value "Relatorio de Comissao de Vendedores".
+         03 filler                pic x(14) value "Data Emissao:".
+         03 00-dia                pic 99/.
+         03 00-mes                pic 99/.
+         03 00-ano                pic 99/.
+       01 linha-01.
+         03 filler                pic x(07) value spaces.
+         03 filler                pic x(10) value "CODIGO".
+         03 filler                pic x(30) value "VENDEDOR".
+         03 filler                pic x(14) value "TOTAL VENDAS".
+         03 filler                pic x(08) value "TAXA %".
+         03 filler                pic x(16) value "COMISSAO A PAGAR".
+       01 linha-02.
+         03 filler                pic x(05) value spaces.
+         03 12-codigo             pic zz9bb.
+         03 12-nome               pic x(30).
+         03 12-total-vendas       pic zz.zzz.zz9,99bb.
+         03 12-taxa               pic z9,99bb.
+         03 12-comissao           pic zz.zzz.zz9,99.
+
+       procedure division.
+       testa-arquivo.
+           open input vendedores
+           if estado-vendedores not = "00"
+               display "Arquivo Vendedores Com Problema Estado " at 2301
+                   estado-vendedores
+               accept resposta at 2380
+               goback
+           end-if
+
+           open input processamento
+           if estado-processamento not = "00"
+               display "Arquivo Processamento Com Problema Estado "
+                                                     at 2301
+                   estado-processamento
+               accept resposta at 2380
+               close vendedores
+               goback
+           end-if.
+
+       gera-relatorio section.
+           open output relatorio
+
+           accept ws-data from date
+
+           move ws-dia     to 00-dia
+           move ws-mes     to 00-mes
+           move ws-ano     to 00-ano
+
+           move spaces to linha-relatorio
+           write linha-relatorio.
+
+       gera-relatorio-cabecalho.
+           write linha-relatorio from linha-00
+           write linha-relatorio from linha-01.
+
+       gera-relatorio-le.
+           read processamento next at end
+               go gera-relatorio-fim
+           end-read
+
+           move vendedor-processamento to codigo-vendedores
+           read vendedores invalid key
+               move spaces to nome-vendedores
+               move zeros  to comissao-vendedores
+               set vendedor-ativo to true
+           end-read
+
+           if vendedor-inativo
+               go gera-relatorio-le
+           end-if
+
+           compute ws-comissao-devida rounded =
+                   total-vendas-processamento * comissao-vendedores / 100
+
+           move codigo-vendedores        to 12-codigo
+           move nome-vendedores          to 12-nome
+           move total-vendas-processamento to 12-total-vendas
+           move comissao-vendedores      to 12-taxa
+           move ws-comissao-devida       to 12-comissao
+
+           write linha-relatorio from linha-02 at eop
+               perform gera-relatorio-cabecalho
+           end-write
+           go gera-relatorio-le.
+
+       gera-relatorio-fim.
+           move "Fim do Relatorio" to linha-relatorio
+           write linha-relatorio
+           close vendedores processamento relatorio
+
+           display "Relatorio de Comissao Finalizado." at 2315
+           accept resposta at 2370
+           goback.
+
+       end program Vendedor-Comissao.
