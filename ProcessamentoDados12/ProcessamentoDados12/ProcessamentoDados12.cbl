@@ -7,96 +7,231 @@
        input-output section.
        file-control.
        copy "C:\CursoCobol\Copylib\Select-Vendedores.txt".
-       copy "C:\CursoCobol\Programa11\Programa11\Select-Clientes.cpy".
+       copy "C:\CursoCobol\Copylib\Select-Clientes.cpy".
        copy "C:\CursoCobol\Copylib\Select-Processamento.txt".
+       select relatorio assign to ws-local
+           organization is line sequential.
+       copy "C:\CursoCobol\Copylib\Select-LogErros.txt".
+       copy "C:\CursoCobol\Copylib\Select-Checkpoint.txt".
        data division.
        copy "C:\CursoCobol\Copylib\FD-Processamento.txt".
        copy "C:\CursoCobol\Copylib\FD-Vendedores.txt".
-       copy "C:\CursoCobol\Programa11\Programa11\FD-Clientes.cpy".
+       copy "C:\CursoCobol\Copylib\FD-Clientes.cpy".
+       copy "C:\CursoCobol\Copylib\FD-LogErros.txt".
+       copy "C:\CursoCobol\Copylib\FD-Checkpoint.txt".
+       fd relatorio label record omitted
+               linage is 63 lines
+               with footing at 63 lines
+               at top 0 lines at bottom 3.
+       01 linha-relatorio      pic x(132).
        working-storage section.
        01 estado-vendedores       pic x(02) value spaces.
        01 estado-clientes         pic x(02) value spaces.
        01 estado-processamento    pic x(02) value spaces.
+       01 estado-log-erros        pic x(02) value spaces.
        01 resposta                pic x(01) value spaces.
        01 temerro                 pic 9(01) value zeros.
-       procedure division.
+       01 ws-local                pic x(50) value
+           "C:\CursoCobol\Relatorios\Spool-Processamento.txt".
+       01 ws-data.
+          03 ws-ano               pic 9(02).
+          03 ws-mes               pic 9(02).
+          03 ws-dia               pic 9(02).
+       01 ws-total-clientes       pic 9(07) value zeros.
+       01 ws-total-vendas         pic 9(11)v99 value zeros.
+       01 estado-checkpoint       pic x(02) value spaces.
+       01 ws-checkpoint-existe    pic x(01) value "N".
+           88 ws-tem-checkpoint          value "S".
+       01 ws-checkpoint-encontrado pic x(01) value "N".
+           88 ws-checkpoint-foi-encontrado value "S".
+       01 ws-contador-checkpoint  pic 9(04) value zeros.
+       01 ws-intervalo-checkpoint pic 9(04) value 0050.
+
+      * Area de Relatorio ------------------------------------------- *
+       01 linha-00.
+         03 filler        pic x(40) value "Relatorio Processamento".
+         03 filler        pic x(14) value "Data Emissao:".
+         03 00-dia              pic 99/.
+         03 00-mes              pic 99/.
+         03 00-ano              pic 99/.
+       01 linha-01.
+         03 filler              pic x(07) value spaces.
+         03 filler              pic x(08) value "CODIGO".
+         03 filler              pic x(40) value "VENDEDOR".
+         03 filler              pic x(12) value "CLIENTES".
+         03 filler              pic x(18) value "TOTAL VENDAS".
+       01 linha-02.
+         03 filler              pic x(05) value spaces.
+         03 12-codigo           pic zz9bb.
+         03 12-nome             pic x(40).
+         03 12-clientes         pic zzz.zz9bb.
+         03 12-total            pic zz.zzz.zzz.zz9,99.
+       01 linha-03.
+         03 filler              pic x(05) value spaces.
+         03 filler              pic x(40) value "TOTAL GERAL".
+         03 13-clientes         pic zz.zzz.zz9bb.
+         03 13-total            pic zz.zzz.zzz.zz9,99.
+       linkage section.
+       01 modo-batch              pic x(01) value spaces.
+           88 batch-ativo         value "S".
+       01 resultado-execucao      pic x(02) value "00".
+       procedure division using modo-batch resultado-execucao.
        procedure-geral section.
-           display erase at 0101
-           display "Iniciando Processsamento..." at 0201
-           display "Abrindo Arquivos..." at 0301
+           if not batch-ativo
+              display erase at 0101
+              display "Iniciando Processsamento..." at 0201
+              display "Abrindo Arquivos..." at 0301
+           end-if
            initialize temerro
            perform abre-arquivos thru abre-arquivos-exit
            if temerro = 9
+              move "93" to resultado-execucao
               goback
            end-if
 
-           display "Lendo Clientes e Gerando Arquivo Processamento"
-                               at 0501
+           if not batch-ativo
+              display "Lendo Clientes e Gerando Arquivo Processamento"
+                                  at 0501
+           end-if
            perform gera-processamento thru
                    gera-processamento-exit
            if temerro = 9
+              move "94" to resultado-execucao
               goback
            end-if
 
-           display "Fechando Arquivos..." at 0701
+           if not batch-ativo
+              display "Fechando Arquivos..." at 0701
+           end-if
            perform fecha-arquivos thru fecha-arquivos-exit
            if temerro = 9
+              move "95" to resultado-execucao
               goback
            end-if
 
-           display "Mostrando Registros Gerados..." at 0901
-           perform mostra-processo thru mostra-processo-exit
+           if not batch-ativo
+              display "Mostrando Registros Gerados..." at 0901
+              perform mostra-processo thru mostra-processo-exit
+           end-if
+
+           if not batch-ativo
+              display "Gerando Relatorio de Processamento..." at 1101
+           end-if
+           perform gera-relatorio thru gera-relatorio-exit
+           if temerro = 9
+              move "96" to resultado-execucao
+           end-if
 
-           display "Finalizou o processamento..." at 1301
-           display "Agora o programa vai ser encerrado..." at 1501
+           if not batch-ativo
+              display "Finalizou o processamento..." at 1301
+              display "Agora o programa vai ser encerrado..." at 1501
+           end-if
            goback.
        abre-arquivos section.
            open input vendedores
            if estado-vendedores not = "00"
+              move "Vendedores"         to log-arquivo
+              move estado-vendedores    to log-estado
+              perform grava-log-erro-abertura
+
               display "EstadoVendedores= " at 2320 estado-vendedores
-              accept resposta at 2370
+              if not batch-ativo
+                 accept resposta at 2370
+              end-if
               move 9 to temerro
            end-if
 
            open input clientes
            if estado-clientes not = "00"
+              move "Clientes"          to log-arquivo
+              move estado-clientes     to log-estado
+              perform grava-log-erro-abertura
+
               display "Estado Clientes = " at 2320 estado-clientes
-              accept resposta at 2370
+              if not batch-ativo
+                 accept resposta at 2370
+              end-if
               move 9 to temerro
            end-if
 
-           open output processamento
-           if estado-processamento not = "00"
-              display "Estado Processamento = " at 2320
-                          estado-processamento
-              accept resposta at 2370
-              move 9 to temerro
-           end-if
+           perform verifica-checkpoint
 
-           close processamento
-           open i-o processamento
+           if ws-checkpoint-foi-encontrado
+              open i-o processamento
+           else
+              open output processamento
+              close processamento
+              open i-o processamento
+           end-if
            if estado-processamento not = "00"
+              move "Processamento"     to log-arquivo
+              move estado-processamento to log-estado
+              perform grava-log-erro-abertura
+
               display "Estado Processamento = " at 2320
                           estado-processamento
-              accept resposta at 2370
+              if not batch-ativo
+                 accept resposta at 2370
+              end-if
               move 9 to temerro
            end-if.
        abre-arquivos-exit.
            exit.
+       grava-log-erro-abertura.
+           move "Processamento-Dados" to log-programa
+           move "abre-arquivos"       to log-paragrafo
+           perform grava-log-erro.
+       verifica-checkpoint.
+           move "N" to ws-checkpoint-existe
+           move "N" to ws-checkpoint-encontrado
+           open input checkpoint-processamento
+           if estado-checkpoint = "00"
+              read checkpoint-processamento
+                  at end
+                     move "N" to ws-checkpoint-existe
+                  not at end
+                     move "S" to ws-checkpoint-existe
+                     move "S" to ws-checkpoint-encontrado
+              end-read
+           end-if
+           close checkpoint-processamento
+
+           if ws-tem-checkpoint
+              display "Retomando apos o Cliente " at 0601
+                          chk-codigo-clientes
+              if not batch-ativo
+                 accept resposta at 0670
+              end-if
+              move chk-codigo-clientes to codigo-clientes
+              start clientes key is greater than chave-clientes
+                  invalid key
+                     move "N" to ws-checkpoint-existe
+                     move "10" to estado-clientes
+              end-start
+           end-if.
        fecha-arquivos section.
            close vendedores
            close clientes
            close processamento
            if estado-processamento not = "00"
+              move "Processamento-Dados" to log-programa
+              move "fecha-arquivos"       to log-paragrafo
+              move "Processamento"        to log-arquivo
+              move estado-processamento   to log-estado
+              perform grava-log-erro
+
               display "Estado Processamento = " at 2320
                           estado-processamento
-              accept resposta at 2370
+              if not batch-ativo
+                 accept resposta at 2370
+              end-if
               move 9 to temerro
            end-if.
        fecha-arquivos-exit.
            exit.
        gera-processamento section.
-           perform gera-processamento-le until estado-clientes = "10".
+           perform gera-processamento-le until estado-clientes = "10"
+           perform reseta-checkpoint.
        gera-processamento-exit.
            exit.
        gera-processamento-le.
@@ -116,7 +251,21 @@
            else
                 perform adiciona-dados
                 perform rewrite-dados
+           end-if
+
+           perform grava-checkpoint.
+       grava-checkpoint.
+           add 1 to ws-contador-checkpoint
+           if ws-contador-checkpoint >= ws-intervalo-checkpoint
+              move zeros            to ws-contador-checkpoint
+              move codigo-clientes  to chk-codigo-clientes
+              open output checkpoint-processamento
+              write registro-checkpoint
+              close checkpoint-processamento
            end-if.
+       reseta-checkpoint.
+           open output checkpoint-processamento
+           close checkpoint-processamento.
 
        zera-dados.
            move zeros to clientes-processamento
@@ -126,26 +275,50 @@
            add  vendas-mensais-clientes to total-vendas-processamento.
        rewrite-dados.
            rewrite registro-processamento invalid key
+              move "Processamento-Dados" to log-programa
+              move "rewrite-dados"       to log-paragrafo
+              move "Processamento"       to log-arquivo
+              move estado-processamento  to log-estado
+              perform grava-log-erro
+
               display "Estado Processamento ReWrite = " at 2320
                           estado-processamento
                             " Chave= " vendedor-processamento
-              accept resposta at 2370
+              if not batch-ativo
+                 accept resposta at 2370
+              end-if
               move 9 to temerro
            end-rewrite.
        write-dados.
            write registro-processamento invalid key
+              move "Processamento-Dados" to log-programa
+              move "write-dados"         to log-paragrafo
+              move "Processamento"       to log-arquivo
+              move estado-processamento  to log-estado
+              perform grava-log-erro
+
               display "Estado Processamento Write = " at 2320
                           estado-processamento
                             " Chave= " vendedor-processamento
-              accept resposta at 2370
+              if not batch-ativo
+                 accept resposta at 2370
+              end-if
               move 9 to temerro
            end-write.
        mostra-processo section.
            open input processamento
            if estado-processamento not = "00"
+              move "Processamento-Dados" to log-programa
+              move "mostra-processo"     to log-paragrafo
+              move "Processamento"       to log-arquivo
+              move estado-processamento  to log-estado
+              perform grava-log-erro
+
               display "Estado Processamento = " at 2320
                           estado-processamento
-              accept resposta at 2370
+              if not batch-ativo
+                 accept resposta at 2370
+              end-if
               move 9 to temerro
               exit section
            end-if.
@@ -160,9 +333,77 @@
                           registro-processamento
                     display "Enter, para mostrar proximo registro"
                                               at 1101
-                    accept resposta at 1575
+                    if not batch-ativo
+                       accept resposta at 1575
+                    end-if
                  end-if
            end-perform.
        mostra-processo-exit.
            exit.
+       gera-relatorio section.
+           open input processamento
+           if estado-processamento not = "00"
+              move "Processamento-Dados" to log-programa
+              move "gera-relatorio"      to log-paragrafo
+              move "Processamento"       to log-arquivo
+              move estado-processamento  to log-estado
+              perform grava-log-erro
+
+              display "Estado Processamento = " at 2320
+                          estado-processamento
+              if not batch-ativo
+                 accept resposta at 2370
+              end-if
+              move 9 to temerro
+              exit section
+           end-if
+
+           open input vendedores
+           open output relatorio
+
+           move zeros to ws-total-clientes ws-total-vendas
+
+           accept ws-data from date
+           move ws-dia to 00-dia
+           move ws-mes to 00-mes
+           move ws-ano to 00-ano
+
+           move spaces to linha-relatorio
+           write linha-relatorio.
+       gera-relatorio-cabecalho.
+           write linha-relatorio from linha-00
+           write linha-relatorio from linha-01.
+       gera-relatorio-le.
+           read processamento next at end
+               go gera-relatorio-totais
+           end-read
+
+           move vendedor-processamento to codigo-vendedores
+           read vendedores invalid key
+               move spaces to nome-vendedores
+           end-read
+
+           move vendedor-processamento  to 12-codigo
+           move nome-vendedores         to 12-nome
+           move clientes-processamento  to 12-clientes
+           move total-vendas-processamento to 12-total
+
+           add clientes-processamento      to ws-total-clientes
+           add total-vendas-processamento  to ws-total-vendas
+
+           write linha-relatorio from linha-02 at eop
+               perform gera-relatorio-cabecalho
+           end-write
+           go gera-relatorio-le.
+       gera-relatorio-totais.
+           move ws-total-clientes to 13-clientes
+           move ws-total-vendas   to 13-total
+           write linha-relatorio from linha-03
+
+           close vendedores processamento relatorio.
+       gera-relatorio-exit.
+           exit.
+
+       copy "C:\CursoCobol\Copylib\GravaLogErro.cpy".
+
        end program Processamento-Dados.
\ No newline at end of file
