@@ -4,9 +4,9 @@
            file status estado-clientes
            lock mode is manual
            record key is chave-clientes
-           alternative record key is nome-clientes with duplicates
-           alternative record key is vendedor-clientes with duplicates
-           alternative record key is uf-clientes with duplicates
-           alternative record key is cpf-clientes.
+           alternate record key is nome-clientes with duplicates
+           alternate record key is vendedor-clientes with duplicates
+           alternate record key is uf-clientes with duplicates
+           alternate record key is cpf-clientes.
        
        
\ No newline at end of file
