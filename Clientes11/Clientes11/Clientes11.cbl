@@ -9,16 +9,25 @@
        file-control.
        copy "C:\CursoCobol\Copylib\Select-Vendedores.txt".
        copy "C:\CursoCobol\Clientes11\Select-Clientes.cpy".
-       
+       copy "C:\CursoCobol\Copylib\Select-LogErros.txt".
+       copy "C:\CursoCobol\Copylib\Select-Paises.txt".
+       copy "C:\CursoCobol\Copylib\Select-Processamento.txt".
+
        data division.
        copy "C:\CursoCobol\Copylib\FD-Vendedores.txt".
-       copy "C:\CursoCobol\Clientes11\FD-Clientes.cpy".       
+       copy "C:\CursoCobol\Copylib\FD-Clientes.cpy".
+       copy "C:\CursoCobol\Copylib\FD-LogErros.txt".
+       copy "C:\CursoCobol\Copylib\FD-Paises.txt".
+       copy "C:\CursoCobol\Copylib\FD-Processamento.txt".
        working-storage section.
        01 estado-vendedores            pic x(02) value spaces.
        01 estado-clientes              pic x(02) value spaces.
+       01 estado-log-erros             pic x(02) value spaces.
+       01 estado-paises                pic x(02) value spaces.
+       01 estado-processamento         pic x(02) value spaces.
+       01 ws-total-geral-vendas        pic 9(11)v99 value zeros.
        01 resposta                     pic x(01) value spaces.
        01 opcao                        pic 9(01) value zeros.
-       
        01 ws-data.
           03 ws-dia                    pic 9(02).
           88 ws-dia-ok  value 01 02 03 04 05 06 07 08 09 10 11 12 13 14
@@ -33,7 +42,17 @@
           88 ws-mes-28 value 02.
           03 ws-ano                    pic 9(04).
           88 ws-ano-ok value 2010 thru 2099.
-          
+
+       01 ws-ano-div-4                 pic 9(04) value zeros.
+       01 ws-ano-div-100                pic 9(04) value zeros.
+       01 ws-ano-div-400                pic 9(04) value zeros.
+       01 ws-resto-4                   pic 9(02) value zeros.
+       01 ws-resto-100                 pic 9(02) value zeros.
+       01 ws-resto-400                 pic 9(03) value zeros.
+       01 situacao-ano-bissexto        pic x(01) value "N".
+          88 ano-bissexto              value "S".
+       01 ws-data-sistema-clientes     pic 9(08) value zeros.
+
        01 ws-cpf.
           03 campocpf      pic 9(11).
           03 totalcpf      pic 9(11).
@@ -42,7 +61,31 @@
           03 separacpf     pic 9(11).
           03 filler redefines separacpf.
              05 wscpf      pic 9 occurs 11.
-           
+
+       01 tabela-ufs-literal.
+          03 filler pic x(54) value
+              "ACALAPAMBACEDFESGOMAMTMSMGPAPBPRPEPIRJRNRSRORRSCSPSETO".
+       01 tabela-ufs redefines tabela-ufs-literal.
+          03 tabela-uf     pic x(02) occurs 27.
+
+       01 indice-uf         pic 99    value zeros.
+       01 situacao-uf        pic x(01) value "N".
+          88 uf-encontrada   value "S".
+
+       01 opcao-pesquisa       pic 9(01) value zeros.
+       01 ws-pesquisa-nome     pic x(40) value spaces.
+       01 ws-pesquisa-vendedor pic 9(03) value zeros.
+       01 ws-pesquisa-uf       pic x(02) value spaces.
+
+       01 ws-teclafuncao        pic 9(04) value zeros.
+       01 ws-indice-historico   pic 99    value zeros.
+       01 ws-operador           pic x(08) value spaces.
+       01 ws-data-sistema       pic 9(08) value zeros.
+       01 ws-hora-sistema.
+          03 ws-hora-hh             pic 9(02).
+          03 ws-hora-mm             pic 9(02).
+          03 filler                  pic 9(04).
+
        screen section.
        01 tela-codigo.
           03 line 01 column 01 blank screen.
@@ -56,6 +99,8 @@
           03                   pic x(40) using cidade-clientes.
           03 line 07 column 01 "Estado/UF..........: ".
           03                   pic xx using uf-clientes.
+          03 line 07 column 30 "Pais(Cod, 0=Brasil): ".
+          03                   pic 9(04) using codigo-pais-clientes.
           03 line 08 column 01 "Endereco...........: ".
           03                   pic x(40) using endereco-clientes.
           
@@ -75,28 +120,99 @@
           03                   pic zzz.zzz.zz9,99
                                using vendas-mensais-clientes.
           03 line 13 column 01 "% Percentual Vendas...: ".
-          03                   pic ---9,999 using percentual-clientes.
-          
+          03                   pic ---9,999 from percentual-clientes.
+
+       01 tela-pesquisa-opcao.
+          03 line 01 column 01 blank screen.
+          03 line 03 column 01 "Pesquisar Clientes por:".
+          03 line 04 column 01 "1-Nome  2-Vendedor  3-UF".
+          03 line 05 column 01 "Opcao: ".
+          03 line 05 column 08 pic 9 using opcao-pesquisa.
+
+       01 tela-pesquisa-nome.
+          03 line 07 column 01 "Nome..................: ".
+          03                   pic x(40) using ws-pesquisa-nome.
+
+       01 tela-pesquisa-vendedor.
+          03 line 07 column 01 "Codigo do Vendedor....: ".
+          03                   pic 999 using ws-pesquisa-vendedor.
+
+       01 tela-pesquisa-uf.
+          03 line 07 column 01 "UF....................: ".
+          03                   pic xx using ws-pesquisa-uf.
+
+       01 tela-confirmacao.
+          03 line 23 column 01 blank line.
+          03 line 23 column 15 "Confirma Exclusao? Sim ou Nao?".
+          03 tela-conf         pic x using resposta auto.
+
        procedure division.
-       copy "C:\CursoCobol\Clintes11\OpenIOClientes.cpy".
+       copy "C:\CursoCobol\Copylib\AbreArquivoIO.cpy"
+           replacing SECAO-ABERTURA    by abre-arquivo-io-clientes
+                     ARQUIVO           by clientes
+                     ARQUIVO-ESTADO    by estado-clientes
+                     "LOG-PROGRAMA-TXT"  by "Clientes"
+                     "LOG-PARAGRAFO-TXT" by "abre-arquivo-io-clientes"
+                     "LOG-ARQUIVO-TXT"   by "Clientes"
+                     "LOG-MENSAGEM-TXT"  by
+                         "Arquivo Clientes Com Problema Estado".
        abre-aquivo-io-vendedores section.
            open input vendedores
            if estado-vendedores not = "00"
+               move "Clientes"                   to log-programa
+               move "abre-aquivo-io-vendedores"   to log-paragrafo
+               move "Vendedores"                  to log-arquivo
+               move estado-vendedores              to log-estado
+               perform grava-log-erro
+
                display "Arquivo Vendedores Com Problema Estado " at 2301
                            estado-vendedores
                accept resposta at 2380
-               stop run
+               goback
+           end-if.
+       abre-arquivo-paises section.
+           open input paises
+           if estado-paises not = "00"
+               move "Clientes"              to log-programa
+               move "abre-arquivo-paises"    to log-paragrafo
+               move "Paises"                 to log-arquivo
+               move estado-paises             to log-estado
+               perform grava-log-erro
+
+               display "Arquivo Paises Com Problema Estado " at 2301
+                           estado-paises
+               accept resposta at 2380
+               goback
+           end-if.
+       pede-operador section.
+           display "Codigo do Operador: " at 0201
+           accept ws-operador at 0222
+           if ws-operador = spaces
+               go pede-operador
            end-if.
        mostra-opcoes section.
            display erase          at 0101
            display "01-Incluir"   at 0301
            display "02-Alterar"   at 0401
            display "03-Consultar" at 0501
+           display "04-Pesquisar" at 0701
+           display "05-Excluir"   at 0801
+           display "06-Rollover Historico Mensal" at 0901
+           display "07-Relatorio de Tendencia" at 1001
            display "00-Sair     " at 0601
-           display "Opcao:      " at 1001
-           
-           accept opcao at 1008
-           
+           display "Opcao:      " at 1101
+
+           accept opcao at 1108
+           accept ws-teclafuncao from escape key
+
+           if ws-teclafuncao = 1001
+               perform mostra-ajuda thru mostra-ajuda-exit
+               go mostra-opcoes
+           end-if
+           if ws-teclafuncao = 1005
+               go mostra-opcoes
+           end-if
+
            if opcao = 01
                go inclusao
            else
@@ -106,12 +222,40 @@
            if opcao = 03
                go consulta
            else
+           if opcao = 04
+               go pesquisa
+           else
+           if opcao = 05
+               go excluir
+           else
+           if opcao = 06
+               go rola-historico-mensal
+           else
+           if opcao = 07
+               go relatorio-tendencia
+           else
            if opcao = 00
-               close vendedores clientes
-               stop run
+               close vendedores clientes paises
+               goback
            else
                go mostra-opcoes
            end-if.
+       mostra-ajuda.
+           display erase at 0101
+           display "Ajuda - Menu de Clientes (F1)" at 0201
+           display "01-Incluir  cadastra um novo cliente"       at 0401
+           display "02-Alterar  corrige um cliente existente"   at 0501
+           display "03-Consultar exibe um cliente pelo codigo"  at 0601
+           display "04-Pesquisar busca por nome/vendedor/UF"    at 0701
+           display "05-Excluir  remove um cliente do cadastro"  at 0801
+           display "06-Rollover atualiza o historico mensal"    at 0901
+           display "07-Relatorio imprime a tendencia de vendas" at 1001
+           display "00-Sair     encerra o programa"             at 1101
+           display "F5 atualiza esta tela"                      at 1201
+           display "Enter Continua" at 2310
+           accept resposta at 2350.
+       mostra-ajuda-exit.
+           exit.
        mostra-tela-dados section.
            display tela-codigo
                    tela-dados1 tela-dados2 tela-dados3 tela-dados4
@@ -144,10 +288,20 @@
                accept resposta at 2380
                go inclusao-dados
            end-if
-           if uf-clientes = "RS" or "SP" or "SP" or "MG"
-               continue
+           if codigo-pais-clientes not = zeros
+               move codigo-pais-clientes to codigo-paises
+               read paises invalid key
+                   display "Pais Invalido, verifique." at 2301
+                   accept resposta at 2380
+                   go inclusao-dados
+               end-read
            else
-               go inclusao-dados
+               perform verifica-uf thru verifica-uf-fim
+               if not uf-encontrada
+                   display "UF Invalida, verifique." at 2301
+                   accept resposta at 2380
+                   go inclusao-dados
+               end-if
            end-if.
        inclusao-vendedor.
            accept tela-dados2
@@ -157,7 +311,14 @@
                accept resposta at 2380
                go inclusao-vendedor
            end-read
-           
+
+           if vendedor-inativo
+               display "Vendedor Inativo, Nao Pode Ser Vinculado."
+                                              at 2301
+               accept resposta at 2380
+               go inclusao-vendedor
+           end-if
+
            display nome-vendedores at 0940.
        inclusao-cpf.
            accept tela-dados3
@@ -168,13 +329,21 @@
                go inclusao-cpf
            end-if.
        inclusao-teste-data.
+           if data-cadastro-clientes = zeros
+               accept ws-data-sistema-clientes from date yyyymmdd
+               move ws-data-sistema-clientes(7:2) to ws-dia
+               move ws-data-sistema-clientes(5:2) to ws-mes
+               move ws-data-sistema-clientes(1:4) to ws-ano
+               move ws-data to data-cadastro-clientes
+           end-if
+
            accept tela-dados4
-           
+
            move data-cadastro-clientes to ws-data
            if not ws-dia-ok
                display "Dia fora da faixa." at 2301
                accept resposta at 2380
-               go inclusao-testa-data
+               go inclusao-teste-data
            else
            if not ws-mes-ok
                display "Mes fora da faixa." at 2301
@@ -186,7 +355,11 @@
                accept resposta at 2380
                go inclusao-teste-data
            end-if
-           
+           end-if
+           end-if
+
+           perform verifica-ano-bissexto
+
            if ws-mes-30 and ws-dia <= 30
                continue
            else
@@ -195,11 +368,35 @@
            else
            if ws-mes-28 and ws-dia <= 28
                continue
+           else
+           if ws-mes-28 and ws-dia = 29 and ano-bissexto
+               continue
            else
                display "Dia/Mes 30/31 Incompativel, verifique." at 2301
                accept resposta at 2380
-               go inclusao-testa-data
+               go inclusao-teste-data
+           end-if
+           end-if
            end-if
+           end-if.
+
+       verifica-ano-bissexto.
+           move "N" to situacao-ano-bissexto
+           divide ws-ano by 4 giving ws-ano-div-4 remainder ws-resto-4
+           if ws-resto-4 = zeros
+               move "S" to situacao-ano-bissexto
+               divide ws-ano by 100 giving ws-ano-div-100
+                                       remainder ws-resto-100
+               if ws-resto-100 = zeros
+                   move "N" to situacao-ano-bissexto
+                   divide ws-ano by 400 giving ws-ano-div-400
+                                       remainder ws-resto-400
+                   if ws-resto-400 = zeros
+                       move "S" to situacao-ano-bissexto
+                   end-if
+               end-if
+           end-if.
+
        inclusao-vendas.
            accept tela-dados5
                
@@ -217,41 +414,81 @@
                go inclusao-vendas
            end-if
            
-           if vendas-mensais-clientes = zeros 
+           if vendas-mensais-clientes = zeros
                display "Obrigatorio informar ....." at 2301
                accept resposta at 2380
            end-if
-           
-           if percentual-clientes < 0 
-               Display "Aviso, Cliente perigoso." at 2301
-               accept resposta at 2380
-           end-if.
-           
+
+           perform calcula-percentual-vendas
+               thru calcula-percentual-vendas-fim
+
+           display tela-dados5.
+
+       inclusao-verifica-duplicidade.
+           start clientes key is equal to nome-clientes
+               invalid key
+                   continue
+               not invalid key
+                   display "Atencao: Ja Existe Cliente com Este Nome."
+                                                  at 2301
+                   display "Confirma Gravacao Mesmo Assim? Sim ou Nao"
+                                                  at 2302
+                   accept resposta at 2380
+                   if resposta = "N" or "n"
+                       go inclusao-dados
+                   end-if
+           end-start.
+
        inclusao-grava-clientes section.
+           move ws-operador          to operador-clientes
+           accept ws-data-sistema from date yyyymmdd
+           move ws-data-sistema      to data-alteracao-clientes
+           accept ws-hora-sistema from time
+           move ws-hora-hh           to hora-alt-hh-clientes
+           move ws-hora-mm           to hora-alt-mm-clientes
+
            write registro-clientes
            end-write
            
            if estado-clientes = "22"
+               move "Clientes"                  to log-programa
+               move "inclusao-grava-clientes"    to log-paragrafo
+               move "Clientes"                   to log-arquivo
+               move estado-clientes               to log-estado
+               perform grava-log-erro
+
                display "Gravacao com prolema, Estado " at 2301
                        estado-clientes " Chave Duplicada "
                accept resposta at 2380
-               stop run
+               goback
            end-if
-           
+
            if estado-clientes = "24"
+               move "Clientes"                  to log-programa
+               move "inclusao-grava-clientes"    to log-paragrafo
+               move "Clientes"                   to log-arquivo
+               move estado-clientes               to log-estado
+               perform grava-log-erro
+
                display "Gravacao com Problemas, Estado " at 2301
                            estado-clientes " Disco-Cheio "
                accept resposta at 2380
-               stop run
+               goback
            end-if
-           
+
            if estado-clientes not = "00" and "02"
+               move "Clientes"                  to log-programa
+               move "inclusao-grava-clientes"    to log-paragrafo
+               move "Clientes"                   to log-arquivo
+               move estado-clientes               to log-estado
+               perform grava-log-erro
+
                display "Gravacao com Problema, estado " at 2301
                            estado-clientes
                accept resposta at 2380
-               stop run
+               goback
            end-if
-           
+
            go inclusao.
        consulta section.
            initialize registro-clientes
@@ -268,8 +505,8 @@
                display "Este Codigo Nao Existe, Forneca Outro " at 2301
                accept resposta at 2380
                go consulta
-           end-read
-           
+           end-read.
+
        mostra-dados.
            display tela-dados1 tela-dados2 tela-dados3
                    tela-dados4 tela-dados5
@@ -282,6 +519,181 @@
            display "Enter, finaliza Consulta." at 2301
            accept resposta at 2380
            go consulta.
+       pesquisa section.
+           initialize registro-clientes
+           initialize registro-vendedores
+           move zeros to opcao-pesquisa
+
+           display tela-pesquisa-opcao
+           accept tela-pesquisa-opcao
+
+           if opcao-pesquisa = 1
+               go pesquisa-nome
+           else
+           if opcao-pesquisa = 2
+               go pesquisa-vendedor
+           else
+           if opcao-pesquisa = 3
+               go pesquisa-uf
+           else
+               go mostra-opcoes.
+       pesquisa-nome.
+           display tela-pesquisa-nome
+           accept tela-pesquisa-nome
+
+           move ws-pesquisa-nome to nome-clientes
+           start clientes key is = nome-clientes invalid key
+               display "Nenhum Cliente Encontrado." at 2301
+               accept resposta at 2380
+               go mostra-opcoes
+           end-start
+           go pesquisa-mostra.
+       pesquisa-vendedor.
+           display tela-pesquisa-vendedor
+           accept tela-pesquisa-vendedor
+
+           move ws-pesquisa-vendedor to vendedor-clientes
+           start clientes key is = vendedor-clientes invalid key
+               display "Nenhum Cliente Encontrado." at 2301
+               accept resposta at 2380
+               go mostra-opcoes
+           end-start
+           go pesquisa-mostra.
+       pesquisa-uf.
+           display tela-pesquisa-uf
+           accept tela-pesquisa-uf
+
+           move ws-pesquisa-uf to uf-clientes
+           start clientes key is = uf-clientes invalid key
+               display "Nenhum Cliente Encontrado." at 2301
+               accept resposta at 2380
+               go mostra-opcoes
+           end-start.
+       pesquisa-mostra.
+           read clientes next at end
+               go pesquisa-fim
+           end-read
+
+           if opcao-pesquisa = 1
+               and nome-clientes not = ws-pesquisa-nome
+               go pesquisa-fim
+           end-if
+           if opcao-pesquisa = 2
+               and vendedor-clientes not = ws-pesquisa-vendedor
+               go pesquisa-fim
+           end-if
+           if opcao-pesquisa = 3
+               and uf-clientes not = ws-pesquisa-uf
+               go pesquisa-fim
+           end-if
+
+           display tela-codigo
+                   tela-dados1 tela-dados2 tela-dados3
+                   tela-dados4 tela-dados5
+
+           move vendedor-clientes to codigo-vendedores
+           read vendedores
+
+           display nome-vendedores at 0940
+
+           display "Enter Continua, N Encerra Pesquisa" at 2301
+           accept resposta at 2380
+           if resposta = "N" or "n"
+               go mostra-opcoes
+           end-if
+           go pesquisa-mostra.
+       pesquisa-fim.
+           display "Fim da Pesquisa. Enter" at 2301
+           accept resposta at 2380
+           go mostra-opcoes.
+       excluir section.
+           initialize registro-clientes
+           initialize registro-vendedores
+
+           perform mostra-tela-dados
+
+           accept tela-codigo
+           if codigo-clientes = zeros
+               go mostra-opcoes
+           end-if
+
+           read clientes with lock invalid key
+               display "Este Codigo Nao Existe, Forneca Outro " at 2301
+               accept resposta at 2380
+               go excluir
+           end-read
+
+           display tela-dados1 tela-dados2 tela-dados3
+                   tela-dados4 tela-dados5.
+       confirma-exclusao-clientes.
+           display tela-confirmacao
+           accept tela-conf
+           if resposta = "S" or "s"
+               next sentence
+           else
+           if resposta = "N" or "n"
+               unlock clientes
+               go mostra-opcoes
+           else
+               go confirma-exclusao-clientes.
+           delete clientes invalid key
+               move "Clientes"                    to log-programa
+               move "confirma-exclusao-clientes"   to log-paragrafo
+               move "Clientes"                     to log-arquivo
+               move estado-clientes                 to log-estado
+               perform grava-log-erro
+
+               display "Exclusao com Problema, Estado " at 2301
+                           estado-clientes
+               accept resposta at 2380
+               go mostra-opcoes
+           end-delete
+
+           unlock clientes
+
+           go mostra-opcoes.
+       rola-historico-mensal section.
+           display erase at 0101
+           display "Rolando o Historico de Vendas de Todos os Clientes"
+                                  at 0301
+
+           close clientes
+           open i-o clientes
+
+           move zeros to codigo-clientes
+           start clientes key is >= chave-clientes invalid key
+               continue
+           end-start.
+       rola-historico-le.
+           read clientes next at end
+               go rola-historico-fim
+           end-read
+
+           perform varying ws-indice-historico from 12 by -1
+                   until ws-indice-historico < 2
+               move vendas-mes-clientes(ws-indice-historico - 1)
+                          to vendas-mes-clientes(ws-indice-historico)
+           end-perform
+           move vendas-mensais-clientes to vendas-mes-clientes(1)
+
+           rewrite registro-clientes invalid key
+               move "Clientes"                to log-programa
+               move "rola-historico-mensal"    to log-paragrafo
+               move "Clientes"                 to log-arquivo
+               move estado-clientes            to log-estado
+               perform grava-log-erro
+           end-rewrite
+
+           go rola-historico-le.
+       rola-historico-fim.
+           display "Historico de Vendas Atualizado. Enter Continua"
+                                  at 2310
+           accept resposta at 2350
+           go mostra-opcoes.
+       relatorio-tendencia section.
+           call "Clientes-Tendencia" end-call
+           cancel "Clientes-Tendencia"
+           go mostra-opcoes.
        alteracao section.
            initialize registro-clientes
            initialize registro-vendedores
@@ -293,55 +705,128 @@
                go mostra-opcoes
            end-if
            
-           read clientes invalid key
+           read clientes with lock invalid key
                display " este Codigo nao Existe, Forneca Outro " at 2301
                                estado-clientes
                accept resposta at 2380
                go consulta
            end-read
-           
+
            perform mostra-dados
            
            perform inclusao-dados thru inclusao-vendas
-           
+
+           move ws-operador          to operador-clientes
+           accept ws-data-sistema from date yyyymmdd
+           move ws-data-sistema      to data-alteracao-clientes
+           accept ws-hora-sistema from time
+           move ws-hora-hh           to hora-alt-hh-clientes
+           move ws-hora-mm           to hora-alt-mm-clientes
+
            rewrite registro-clientes invalid key
                display "Gravacao com problema, Estado " at 2301
                            estado-vendedores
                accept resposta at 2380
-               stop run
+               goback
            end-rewrite
-           
+
+           unlock clientes
+
            go alteracao.
+       verifica-uf section.
+           move "N" to situacao-uf
+           move 1 to indice-uf.
+       verifica-uf-loop.
+           if indice-uf > 27
+               go verifica-uf-fim
+           end-if
+
+           if uf-clientes = tabela-uf(indice-uf)
+               move "S" to situacao-uf
+               go verifica-uf-fim
+           end-if
+
+           add 1 to indice-uf
+           go verifica-uf-loop.
+
+       verifica-uf-fim.
+           exit.
+
        calcula-cpf section.
            move zeros to ws-cpf
            move cpf-clientes to separacpf
-           compute totalcpf = 
-                   (wscpf(10) * 2) +     
-                   (wscpf(9) * 3) + (wscpf(8) * 4) + (wscpf(7) * 5) +
-                   (wscpf(6) * 6) + (wscpf(5) * 7) + (wscpf(4) * 8) +
-                   (wscpf(3) * 9) + (wscpf(2) * 10) + (wscpf(1) * 11)
+
+           compute totalcpf =
+                   (wscpf(1) * 10) + (wscpf(2) * 9) + (wscpf(3) * 8) +
+                   (wscpf(4) * 7) + (wscpf(5) * 6) + (wscpf(6) * 5) +
+                   (wscpf(7) * 4) + (wscpf(8) * 3) + (wscpf(9) * 2)
            end-compute
-           if totalcpf < 10
-               compute campocpf = 11 - totalcpf
+           compute campocpf = totalcpf / 11
+           compute restocpf = totalcpf - (campocpf * 11)
+           if restocpf < 2
+               move 0 to campocpf
            else
-               compute campocpf = totalcpf / 11
-               compute restocpf = totalcpf - (campocpf * 11)
-               if restocpf = 0
-                   compute campocpf = 0
-               else
-                   compute campocpf = 11 - restocpf
-               end-if
+               compute campocpf = 11 - restocpf
            end-if
-           
+
+           move campocpf to wscpf(10)
+
+           compute totalcpf =
+                   (wscpf(1) * 11) + (wscpf(2) * 10) + (wscpf(3) * 9) +
+                   (wscpf(4) * 8) + (wscpf(5) * 7) + (wscpf(6) * 6) +
+                   (wscpf(7) * 5) + (wscpf(8) * 4) + (wscpf(9) * 3) +
+                   (wscpf(10) * 2)
+           end-compute
+           compute campocpf = totalcpf / 11
+           compute restocpf = totalcpf - (campocpf * 11)
+           if restocpf < 2
+               move 0 to campocpf
+           else
+               compute campocpf = 11 - restocpf
+           end-if
+
            move campocpf to wscpf(11)
-           
+
            if cpf-clientes = separacpf
                move 1 to errocpf
            else
                move 9 to errocpf
            end-if.
-           
+
        calcula-cpf-e.
-           exit. 
+           exit.
+
+       calcula-percentual-vendas.
+           move zeros to ws-total-geral-vendas
+
+           open input processamento
+           if estado-processamento = "00"
+               perform calcula-percentual-vendas-le
+                   until estado-processamento = "10"
+               close processamento
+           end-if
+
+           if ws-total-geral-vendas > zeros
+               compute percentual-clientes rounded =
+                       vendas-mensais-clientes * 100
+                                     / ws-total-geral-vendas
+           else
+               move zeros to percentual-clientes
+           end-if
+
+           exit paragraph.
+
+       calcula-percentual-vendas-le.
+           read processamento next at end
+               move "10" to estado-processamento
+               exit paragraph
+           end-read
+
+           add total-vendas-processamento to ws-total-geral-vendas.
+
+       calcula-percentual-vendas-fim.
+           exit.
+
+       copy "C:\CursoCobol\Copylib\GravaLogErro.cpy".
 
        end program Clientes.
\ No newline at end of file
