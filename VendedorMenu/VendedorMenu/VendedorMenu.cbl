@@ -0,0 +1,66 @@
+       identification division.
+       program-id. Vendedor-Menu.
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+
+       data division.
+       working-storage section.
+       01 ws-opc                pic 99    value zeros.
+       01 modo-batch-chamada    pic x(01) value spaces.
+       01 resultado-chamada     pic x(02) value spaces.
+       01 ws-codigo-vendedores  pic 9(03) value zeros.
+
+       screen section.
+       01 tela-opcoes.
+          03 line 01 column 01 blank screen.
+          03 line 06 column 05 "01-Cadastro de Vendedores".
+          03 line 07 column 05 "02-Consulta de Vendedores".
+          03 line 08 column 05 "03-Consulta Geral de Vendedores".
+          03 line 09 column 05 "04-Alteracao de Vendedores".
+          03 line 10 column 05 "05-Exclusao de Vendedores".
+          03 line 11 column 05 "06-Relatorio de Vendedores".
+          03 line 12 column 05 "07-Relatorio de Comissao".
+          03 line 13 column 05 "99-Sai do Programa".
+          03 line 15 column 05 "Opcao: ".
+          03                   pic 99 using ws-opc.
+
+       procedure division.
+       mostra-opcoes.
+           display tela-opcoes
+           accept tela-opcoes
+
+           evaluate ws-opc
+               when 99
+                   goback
+               when 01
+                   call "Vendedor" end-call
+                   cancel "Vendedor"
+               when 02
+                   call "VendedorConsulta" end-call
+                   cancel "VendedorConsulta"
+               when 03
+                   call "Vendedor-Consulta-Geral" end-call
+                   cancel "Vendedor-Consulta-Geral"
+               when 04
+                   move zeros to ws-codigo-vendedores
+                   call "Vendedor-Alteracao" using ws-codigo-vendedores
+                   end-call
+                   cancel "Vendedor-Alteracao"
+               when 05
+                   call "Vendedor-Exclusao" end-call
+                   cancel "Vendedor-Exclusao"
+               when 06
+                   call "Vendedor-Relatorio"
+                       using modo-batch-chamada resultado-chamada
+                   end-call
+                   cancel "Vendedor-Relatorio"
+               when 07
+                   call "Vendedor-Comissao" end-call
+                   cancel "Vendedor-Comissao"
+           end-evaluate
+
+           go mostra-opcoes.
+
+       end program Vendedor-Menu.
