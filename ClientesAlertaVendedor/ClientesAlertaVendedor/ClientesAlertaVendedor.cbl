@@ -0,0 +1,149 @@
+       identification division.
+       program-id. Clientes-Alerta-Vendedor.
+
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       input-output section.
+       file-control.
+       copy "C:\CursoCobol\Copylib\Select-Clientes.cpy".
+       copy "C:\CursoCobol\Copylib\Select-NovoVendedores.txt".
+           select relatorio assign to ws-local
+               organization is line sequential.
+
+       data division.
+       copy "C:\CursoCobol\Copylib\FD-Clientes.cpy".
+       copy "C:\CursoCobol\Copylib\FD-NovoVendedores.txt".
+       fd relatorio label record omitted
+               linage is 63 lines
+               with footing at 63 lines
+               at top 0 lines at bottom 3.
+       01 linha-relatorio          pic x(132).
+
+       working-storage section.
+       01 estado-clientes          pic x(02) value spaces.
+       01 estado-novovendedores    pic x(02) value spaces.
+       01 resposta                 pic x(01) value spaces.
+       01 ws-local                 pic x(50) value
+               "C:\CursoCobol\Relatorios\Spool-AlertaVend.txt".
+       01 ws-data.
+          03 ws-ano                pic 9(02).
+          03 ws-mes                pic 9(02).
+          03 ws-dia                pic 9(02).
+       01 ws-vendedor-anterior     pic 9(03) value zeros.
+       01 ws-primeiro-grupo        pic x(01) value "S".
+           88 primeiro-grupo       value "S".
+       01 ws-email-vendedor        pic x(40) value spaces.
+
+      * Area de Relatorio ---------------------------------------- *
+       01 linha-00.
+         03 filler                pic x(40)
+                value "Relatorio Clientes Abaixo do Minimo".
+         03 filler                pic x(14) value "Data Emissao:".
+         03 00-dia                pic 99/.
+         03 00-mes                pic 99/.
+         03 00-ano                pic 99/.
+       01 linha-01.
+         03 filler                pic x(07) value spaces.
+         03 filler                pic x(08) value "CODIGO".
+         03 filler                pic x(40) value "CLIENTE".
+         03 filler                pic x(20) value "VENDAS MENSAIS".
+       01 linha-02.
+         03 filler                pic x(05) value spaces.
+         03 12-codigo             pic zzzzz9bb.
+         03 12-nome               pic x(40).
+         03 12-vendas             pic zz.zzz.zz9,99.
+       01 linha-vendedor.
+         03 filler                pic x(02) value spaces.
+         03 filler                pic x(10) value "Vendedor:".
+         03 13-codigo             pic zz9bb.
+         03 13-nome               pic x(30).
+         03 filler                pic x(08) value "Email:".
+         03 13-email              pic x(40).
+
+       procedure division.
+       testa-arquivo.
+           open input clientes
+           if estado-clientes not = "00"
+               display "Arquivo Clientes Com Problema Estado " at 2301
+                       estado-clientes
+               accept resposta at 2380
+               goback
+           end-if
+
+           open input novovendedores
+           if estado-novovendedores not = "00"
+               display "Arquivo NovoVendedores Com Problema Estado "
+                                       at 2301 estado-novovendedores
+               accept resposta at 2380
+               goback
+           end-if.
+
+       gera-relatorio section.
+           open output relatorio
+
+           accept ws-data from date
+
+           move ws-dia     to 00-dia
+           move ws-mes     to 00-mes
+           move ws-ano     to 00-ano
+
+           move spaces to linha-relatorio
+           write linha-relatorio
+           write linha-relatorio from linha-00
+           write linha-relatorio from linha-01
+
+           move zeros to vendedor-clientes
+           start clientes key is >= vendedor-clientes invalid key
+               continue
+           end-start.
+
+       gera-relatorio-le.
+           read clientes next at end
+               go gera-relatorio-fim
+           end-read
+
+           if vendas-mensais-clientes not < 1000,00
+               go gera-relatorio-le
+           end-if
+
+           if primeiro-grupo
+               or vendedor-clientes not = ws-vendedor-anterior
+               move vendedor-clientes to codigo-novovendedores
+               read novovendedores invalid key
+                   move spaces to nome-novovendedores
+                   move spaces to email-novovendedores
+               end-read
+
+               move codigo-novovendedores to 13-codigo
+               move nome-novovendedores   to 13-nome
+               move email-novovendedores  to 13-email
+               write linha-relatorio from linha-vendedor
+
+               move vendedor-clientes to ws-vendedor-anterior
+               move "N"              to ws-primeiro-grupo
+           end-if
+
+           move codigo-clientes         to 12-codigo
+           move nome-clientes           to 12-nome
+           move vendas-mensais-clientes to 12-vendas
+           write linha-relatorio from linha-02 at eop
+               perform gera-relatorio-cabecalho
+           end-write
+
+           go gera-relatorio-le.
+
+       gera-relatorio-cabecalho.
+           write linha-relatorio from linha-00
+           write linha-relatorio from linha-01.
+
+       gera-relatorio-fim.
+           move "Fim do Relatorio" to linha-relatorio
+           write linha-relatorio
+           close clientes novovendedores relatorio
+
+           display "Relatorio Finalizado." at 2315
+           accept resposta at 2370
+           goback.
+
+       end program Clientes-Alerta-Vendedor.
